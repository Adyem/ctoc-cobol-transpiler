@@ -4,70 +4,293 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRANSACTION-FILE ASSIGN TO "showcase_transactions.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
            SELECT SUCCESS-FILE ASSIGN TO "showcase_success.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FAILURE-FILE ASSIGN TO "showcase_failure.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PENDING-FILE ASSIGN TO "showcase_pending.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS-FILE ASSIGN TO "showcase_results.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "message_showcase_io.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
        01  TRANSACTION-RECORD.
            05 TRANSACTION-STATUS         PIC X.
            05 FILLER                     PIC X.
-           05 TRANSACTION-AMOUNT         PIC 9(5).
+           05 TRANSACTION-AMOUNT         PIC 9(7)V99.
+           05 FILLER                     PIC X(10).
+       01  HEADER-RECORD REDEFINES TRANSACTION-RECORD.
+           05 HEADER-STATUS              PIC X.
+           05 HEADER-RUN-DATE            PIC 9(8).
+           05 HEADER-EXPECTED-COUNT      PIC 9(9).
+           05 FILLER                     PIC X(3).
+       01  TRAILER-RECORD REDEFINES TRANSACTION-RECORD.
+           05 TRAILER-STATUS             PIC X.
+           05 TRAILER-ACTUAL-COUNT       PIC 9(9).
+           05 FILLER                     PIC X(11).
 
        FD  SUCCESS-FILE.
-       01  SUCCESS-RECORD               PIC X(32).
+       01  SUCCESS-RECORD               PIC X(48).
 
        FD  FAILURE-FILE.
-       01  FAILURE-RECORD               PIC X(32).
+       01  FAILURE-RECORD               PIC X(72).
+
+       FD  PENDING-FILE.
+       01  PENDING-RECORD               PIC X(48).
+
+       FD  RESULTS-FILE.
+       01  RESULTS-RECORD.
+           05 RESULTS-SUCCESS-COUNT      PIC 9(4).
+           05 RESULTS-FAILURE-COUNT      PIC 9(4).
+           05 RESULTS-PENDING-COUNT      PIC 9(4).
+           05 RESULTS-TOTAL-AMOUNT       PIC 9(9)V99.
+           05 RESULTS-VALIDATION-FLAG    PIC X.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-SUCCESS-COUNT         PIC 9(4).
+           05 CKPT-FAILURE-COUNT         PIC 9(4).
+           05 CKPT-PENDING-COUNT         PIC 9(4).
+           05 CKPT-TOTAL-AMOUNT          PIC 9(9)V99.
+           05 CKPT-RECORDS-READ          PIC 9(9).
 
        WORKING-STORAGE SECTION.
-       01  SUCCESS-MARKER               PIC X(32)
+       01  SUCCESS-MARKER-TEXT          PIC X(14)
                VALUE "ACCEPTED ENTRY".
-       01  FAILURE-MARKER               PIC X(32)
+       01  FAILURE-MARKER-TEXT          PIC X(14)
                VALUE "REJECTED ENTRY".
+       01  PENDING-MARKER-TEXT          PIC X(14)
+               VALUE "PENDING REVIEW".
        01  SUCCESS-COUNT                PIC 9(4) VALUE 0000.
        01  FAILURE-COUNT                PIC 9(4) VALUE 0000.
-       01  TOTAL-AMOUNT                 PIC 9(9) VALUE 000000000.
+       01  PENDING-COUNT                PIC 9(4) VALUE 0000.
+       01  TOTAL-AMOUNT                 PIC 9(9)V99 VALUE 0.
        01  DISPLAY-BUFFER               PIC X(32).
        01  END-OF-FILE                  PIC X VALUE "N".
        01  NUMERIC-DISPLAY              PIC Z(9).
+       01  AMOUNT-NUMERIC-DISPLAY       PIC Z(8)9.99.
+       01  WS-AMOUNT-DISPLAY            PIC Z(6)9.99.
+       01  WS-CHECKPOINT-STATUS         PIC XX VALUE "00".
+       01  WS-TRANSACTION-FILE-STATUS   PIC XX VALUE "00".
+       01  CHECKPOINT-INTERVAL          PIC 9(4) VALUE 0100.
+       01  RECORDS-READ                 PIC 9(9) VALUE 0.
+       01  RESUME-TARGET                PIC 9(9) VALUE 0.
+       01  RESUME-FLAG                  PIC X VALUE 'N'.
+       01  WS-CHECKPOINT-QUOTIENT       PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-REMAINDER      PIC 9(4) VALUE 0.
+       01  WS-EXPECTED-COUNT            PIC 9(9) VALUE 0.
+       01  WS-ACTUAL-TRAILER-COUNT      PIC 9(9) VALUE 0.
+       01  WS-TRAILER-SEEN              PIC X VALUE 'N'.
+       01  WS-VALIDATION-ERROR          PIC X VALUE 'N'.
+       01  WS-MAX-VALID-AMOUNT          PIC 9(7)V99 VALUE 999999.99.
+       01  WS-FAILURE-REASON            PIC X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
 MAIN.
        DISPLAY "IO SHOWCASE".
-       OPEN INPUT TRANSACTION-FILE
-            OUTPUT SUCCESS-FILE FAILURE-FILE.
+       PERFORM LOAD-CHECKPOINT.
+       OPEN INPUT TRANSACTION-FILE.
+       PERFORM CHECK-TRANSACTION-STATUS.
+       PERFORM READ-AND-VALIDATE-HEADER.
+       IF WS-VALIDATION-ERROR = 'Y'
+           CLOSE TRANSACTION-FILE
+           DISPLAY "TRANSACTION FEED HEADER INVALID - ABORTING"
+           STOP RUN
+       END-IF.
+       IF RESUME-FLAG = 'Y'
+           OPEN EXTEND SUCCESS-FILE
+           OPEN EXTEND FAILURE-FILE
+           OPEN EXTEND PENDING-FILE
+           PERFORM SKIP-TO-RESUME-POINT
+       ELSE
+           OPEN OUTPUT SUCCESS-FILE FAILURE-FILE PENDING-FILE
+       END-IF.
        PERFORM UNTIL END-OF-FILE = "Y"
            READ TRANSACTION-FILE
                AT END
                    MOVE "Y" TO END-OF-FILE
                NOT AT END
-                   IF TRANSACTION-STATUS = "A"
-                       ADD 1 TO SUCCESS-COUNT
-                       ADD TRANSACTION-AMOUNT TO TOTAL-AMOUNT
-                       MOVE SUCCESS-MARKER TO SUCCESS-RECORD
-                       WRITE SUCCESS-RECORD
+                   IF TRANSACTION-STATUS = "T"
+                       PERFORM VALIDATE-TRAILER
+                       MOVE "Y" TO END-OF-FILE
                    ELSE
-                       ADD 1 TO FAILURE-COUNT
-                       MOVE FAILURE-MARKER TO FAILURE-RECORD
-                       WRITE FAILURE-RECORD
+                   ADD 1 TO RECORDS-READ
+                   EVALUATE TRANSACTION-STATUS
+                       WHEN "A"
+                           IF TRANSACTION-AMOUNT > WS-MAX-VALID-AMOUNT
+                               ADD 1 TO FAILURE-COUNT
+                               MOVE "AMOUNT OUT OF RANGE" TO
+                                   WS-FAILURE-REASON
+                               MOVE TRANSACTION-AMOUNT TO
+                                   WS-AMOUNT-DISPLAY
+                               MOVE SPACES TO FAILURE-RECORD
+                               STRING FAILURE-MARKER-TEXT " STATUS "
+                                   TRANSACTION-STATUS " AMOUNT "
+                                   WS-AMOUNT-DISPLAY " REASON "
+                                   WS-FAILURE-REASON
+                                   DELIMITED BY SIZE INTO
+                                       FAILURE-RECORD
+                               WRITE FAILURE-RECORD
+                           ELSE
+                               ADD 1 TO SUCCESS-COUNT
+                               ADD TRANSACTION-AMOUNT TO TOTAL-AMOUNT
+                               MOVE TRANSACTION-AMOUNT TO
+                                   WS-AMOUNT-DISPLAY
+                               MOVE SPACES TO SUCCESS-RECORD
+                               STRING SUCCESS-MARKER-TEXT " STATUS "
+                                   TRANSACTION-STATUS " AMOUNT "
+                                   WS-AMOUNT-DISPLAY
+                                   DELIMITED BY SIZE INTO
+                                       SUCCESS-RECORD
+                               WRITE SUCCESS-RECORD
+                           END-IF
+                       WHEN "P"
+                           ADD 1 TO PENDING-COUNT
+                           MOVE TRANSACTION-AMOUNT TO WS-AMOUNT-DISPLAY
+                           MOVE SPACES TO PENDING-RECORD
+                           STRING PENDING-MARKER-TEXT " STATUS "
+                               TRANSACTION-STATUS " AMOUNT "
+                               WS-AMOUNT-DISPLAY
+                               DELIMITED BY SIZE INTO PENDING-RECORD
+                           WRITE PENDING-RECORD
+                       WHEN OTHER
+                           ADD 1 TO FAILURE-COUNT
+                           MOVE "UNKNOWN STATUS CODE" TO
+                               WS-FAILURE-REASON
+                           MOVE TRANSACTION-AMOUNT TO WS-AMOUNT-DISPLAY
+                           MOVE SPACES TO FAILURE-RECORD
+                           STRING FAILURE-MARKER-TEXT " STATUS "
+                               TRANSACTION-STATUS " AMOUNT "
+                               WS-AMOUNT-DISPLAY " REASON "
+                               WS-FAILURE-REASON
+                               DELIMITED BY SIZE INTO FAILURE-RECORD
+                           WRITE FAILURE-RECORD
+                   END-EVALUATE
+                   DIVIDE RECORDS-READ BY CHECKPOINT-INTERVAL
+                       GIVING WS-CHECKPOINT-QUOTIENT
+                       REMAINDER WS-CHECKPOINT-REMAINDER
+                   IF WS-CHECKPOINT-REMAINDER = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
                    END-IF
            END-READ
        END-PERFORM.
        CLOSE TRANSACTION-FILE
              SUCCESS-FILE
-             FAILURE-FILE.
+             FAILURE-FILE
+             PENDING-FILE.
+       IF WS-TRAILER-SEEN = 'N'
+           DISPLAY "WARNING: NO TRAILER RECORD FOUND"
+           MOVE 'Y' TO WS-VALIDATION-ERROR
+       END-IF.
+       PERFORM CLEAR-CHECKPOINT.
        MOVE SUCCESS-COUNT TO NUMERIC-DISPLAY.
        DISPLAY "SUCCESS COUNT".
        DISPLAY NUMERIC-DISPLAY.
        MOVE FAILURE-COUNT TO NUMERIC-DISPLAY.
        DISPLAY "FAILURE COUNT".
        DISPLAY NUMERIC-DISPLAY.
-       MOVE TOTAL-AMOUNT TO NUMERIC-DISPLAY.
-       DISPLAY "TOTAL AMOUNT".
+       MOVE PENDING-COUNT TO NUMERIC-DISPLAY.
+       DISPLAY "PENDING COUNT".
        DISPLAY NUMERIC-DISPLAY.
+       MOVE TOTAL-AMOUNT TO AMOUNT-NUMERIC-DISPLAY.
+       DISPLAY "TOTAL AMOUNT".
+       DISPLAY AMOUNT-NUMERIC-DISPLAY.
+       IF WS-VALIDATION-ERROR = 'Y'
+           DISPLAY "WARNING: TRANSACTION FEED VALIDATION FAILED"
+       END-IF.
+       PERFORM WRITE-RESULTS-FILE.
        STOP RUN.
+
+       CHECK-TRANSACTION-STATUS.
+       IF WS-TRANSACTION-FILE-STATUS NOT = "00"
+           DISPLAY "MESSAGE-SHOWCASE-IO: UNABLE TO OPEN TRANSACTION "
+               "FILE showcase_transactions.dat, FILE STATUS "
+               WS-TRANSACTION-FILE-STATUS
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+
+       READ-AND-VALIDATE-HEADER.
+       READ TRANSACTION-FILE
+           AT END
+               MOVE 'Y' TO WS-VALIDATION-ERROR
+           NOT AT END
+               IF TRANSACTION-STATUS = 'H'
+                   MOVE HEADER-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+               ELSE
+                   MOVE 'Y' TO WS-VALIDATION-ERROR
+               END-IF
+       END-READ.
+
+       VALIDATE-TRAILER.
+       MOVE TRAILER-ACTUAL-COUNT TO WS-ACTUAL-TRAILER-COUNT.
+       MOVE 'Y' TO WS-TRAILER-SEEN.
+       IF WS-ACTUAL-TRAILER-COUNT NOT = RECORDS-READ
+           DISPLAY "WARNING: TRAILER COUNT MISMATCH"
+           MOVE 'Y' TO WS-VALIDATION-ERROR
+       END-IF.
+       IF WS-EXPECTED-COUNT NOT = RECORDS-READ
+           DISPLAY "WARNING: EXPECTED COUNT MISMATCH"
+           MOVE 'Y' TO WS-VALIDATION-ERROR
+       END-IF.
+
+       LOAD-CHECKPOINT.
+       OPEN INPUT CHECKPOINT-FILE.
+       IF WS-CHECKPOINT-STATUS = "00"
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKPT-SUCCESS-COUNT TO SUCCESS-COUNT
+                   MOVE CKPT-FAILURE-COUNT TO FAILURE-COUNT
+                   MOVE CKPT-PENDING-COUNT TO PENDING-COUNT
+                   MOVE CKPT-TOTAL-AMOUNT TO TOTAL-AMOUNT
+                   MOVE CKPT-RECORDS-READ TO RESUME-TARGET
+                   MOVE 'Y' TO RESUME-FLAG
+           END-READ
+           CLOSE CHECKPOINT-FILE
+       END-IF.
+
+       SKIP-TO-RESUME-POINT.
+       PERFORM UNTIL RECORDS-READ >= RESUME-TARGET
+               OR END-OF-FILE = "Y"
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   ADD 1 TO RECORDS-READ
+           END-READ
+       END-PERFORM.
+
+       WRITE-CHECKPOINT.
+       MOVE SUCCESS-COUNT TO CKPT-SUCCESS-COUNT.
+       MOVE FAILURE-COUNT TO CKPT-FAILURE-COUNT.
+       MOVE PENDING-COUNT TO CKPT-PENDING-COUNT.
+       MOVE TOTAL-AMOUNT TO CKPT-TOTAL-AMOUNT.
+       MOVE RECORDS-READ TO CKPT-RECORDS-READ.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       WRITE CHECKPOINT-RECORD.
+       CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       CLOSE CHECKPOINT-FILE.
+
+       WRITE-RESULTS-FILE.
+       OPEN OUTPUT RESULTS-FILE.
+       MOVE SUCCESS-COUNT TO RESULTS-SUCCESS-COUNT.
+       MOVE FAILURE-COUNT TO RESULTS-FAILURE-COUNT.
+       MOVE PENDING-COUNT TO RESULTS-PENDING-COUNT.
+       MOVE TOTAL-AMOUNT TO RESULTS-TOTAL-AMOUNT.
+       MOVE WS-VALIDATION-ERROR TO RESULTS-VALIDATION-FLAG.
+       WRITE RESULTS-RECORD.
+       CLOSE RESULTS-FILE.
        END PROGRAM MESSAGE-SHOWCASE-IO.
