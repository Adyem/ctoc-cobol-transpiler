@@ -6,59 +6,72 @@
        01 TITLE-LENGTH PIC S9(9).
        01 LITERAL-LENGTH PIC S9(9).
        01 NOTE-LENGTH PIC S9(9).
-       01 TITLE.
+       01 TITLE-INFO.
           05 TITLE-LEN PIC 9(4) COMP VALUE 0.
           05 TITLE-CAP PIC 9(4) COMP VALUE 0.
           05 TITLE-PTR USAGE POINTER VALUE NULL.
-       01 TITLE-BUF BASED PIC X(19).
-       01 NOTE.
+       01 TITLE-BUF BASED PIC X(4096).
+       01 NOTE-INFO.
           05 NOTE-LEN PIC 9(4) COMP VALUE 0.
           05 NOTE-CAP PIC 9(4) COMP VALUE 0.
           05 NOTE-PTR USAGE POINTER VALUE NULL.
-       01 NOTE-BUF BASED PIC X(16).
-       PROCEDURE DIVISION.
+       01 NOTE-BUF BASED PIC X(4096).
+       01 MESSAGE-CATALOG.
+          05 MSG-ENTRY OCCURS 5 TIMES INDEXED BY MSG-IDX.
+             10 MSG-CODE PIC X(4) VALUE SPACES.
+             10 MSG-TITLE PIC X(40) VALUE SPACES.
+             10 MSG-NOTE PIC X(40) VALUE SPACES.
+       01 MESSAGE-CATALOG-TOTAL PIC 9(2) VALUE 0.
+       01 CATALOG-INITIALIZED PIC X VALUE 'N'.
+       01 CATALOG-FOUND PIC X VALUE 'N'.
+       01 WS-SELECTED-TITLE PIC X(40) VALUE SPACES.
+       01 WS-SELECTED-NOTE PIC X(40) VALUE SPACES.
+       01 WS-TRIM-IDX PIC 9(2) VALUE 0.
+       01 WS-TITLE-MAX-CAP PIC 9(4) COMP VALUE 4096.
+       01 WS-NOTE-MAX-CAP PIC 9(4) COMP VALUE 4096.
+       01 WS-APPEND-STATUS PIC 9 VALUE 0.
+       LINKAGE SECTION.
+       01 LNK-MESSAGE-CODE PIC X(4).
+       01 LNK-STATUS PIC 9.
+       PROCEDURE DIVISION USING BY REFERENCE LNK-MESSAGE-CODE
+           BY REFERENCE LNK-STATUS.
        SHOWCASE-TEXT.
-           MOVE 0 TO TITLE-LEN.
-           IF TITLE-CAP < 19
-               IF TITLE-PTR NOT = NULL
-                   FREE TITLE-PTR
-               END-IF
-               ALLOCATE 19 CHARACTERS RETURNING TITLE-PTR
-               SET ADDRESS OF TITLE-BUF TO TITLE-PTR
-               COMPUTE TITLE-CAP = 19
+           IF CATALOG-INITIALIZED = 'N'
+               PERFORM INITIALIZE-CATALOG
            END-IF.
-           MOVE "RENEWAL RISK REVIEW" TO TITLE-BUF.
-           COMPUTE TITLE-LEN = 19.
-           MOVE 0 TO NOTE-LEN.
-           IF NOTE-CAP < 16
-               IF NOTE-PTR NOT = NULL
-                   FREE NOTE-PTR
-               END-IF
-               ALLOCATE 16 CHARACTERS RETURNING NOTE-PTR
-               SET ADDRESS OF NOTE-BUF TO NOTE-PTR
-               COMPUTE NOTE-CAP = 16
+           PERFORM LOOKUP-MESSAGE.
+           IF LNK-STATUS NOT = 0
+               GOBACK
            END-IF.
-           MOVE SPACES TO NOTE-BUF.
-           IF NOTE-CAP < 9
-               IF NOTE-PTR NOT = NULL
-                   FREE NOTE-PTR
-               END-IF
-               ALLOCATE 9 CHARACTERS RETURNING NOTE-PTR
-               SET ADDRESS OF NOTE-BUF TO NOTE-PTR
-               COMPUTE NOTE-CAP = 9
+           MOVE 0 TO TITLE-LEN.
+           PERFORM TRIM-SELECTED-TITLE.
+           IF WS-TRIM-IDX > WS-TITLE-MAX-CAP
+               MOVE WS-TITLE-MAX-CAP TO WS-TRIM-IDX
            END-IF.
-           SET ADDRESS OF NOTE-BUF TO NOTE-PTR
-           MOVE "FAST PATH" TO NOTE-BUF.
-           MOVE 9 TO NOTE-LEN.
-           IF TITLE-CAP < 1
-               IF TITLE-PTR NOT = NULL
-                   FREE TITLE-PTR
-               END-IF
-               ALLOCATE 1 CHARACTERS RETURNING TITLE-PTR
-               SET ADDRESS OF TITLE-BUF TO TITLE-PTR
-               COMPUTE TITLE-CAP = 1
+           CALL "CBLC-STRING-APPEND" USING
+                   BY REFERENCE TITLE-PTR
+                   BY REFERENCE TITLE-LEN
+                   BY REFERENCE TITLE-CAP
+                   BY REFERENCE WS-SELECTED-TITLE
+                   BY VALUE WS-TRIM-IDX
+                   BY REFERENCE WS-TITLE-MAX-CAP
+                   BY REFERENCE WS-APPEND-STATUS
+           END-CALL.
+           MOVE 0 TO NOTE-LEN.
+           PERFORM TRIM-SELECTED-NOTE.
+           IF WS-TRIM-IDX > WS-NOTE-MAX-CAP
+               MOVE WS-NOTE-MAX-CAP TO WS-TRIM-IDX
            END-IF.
-           SET ADDRESS OF TITLE-BUF TO TITLE-PTR
+           CALL "CBLC-STRING-APPEND" USING
+                   BY REFERENCE NOTE-PTR
+                   BY REFERENCE NOTE-LEN
+                   BY REFERENCE NOTE-CAP
+                   BY REFERENCE WS-SELECTED-NOTE
+                   BY VALUE WS-TRIM-IDX
+                   BY REFERENCE WS-NOTE-MAX-CAP
+                   BY REFERENCE WS-APPEND-STATUS
+           END-CALL.
+           SET ADDRESS OF TITLE-BUF TO TITLE-PTR.
            DISPLAY TITLE-BUF(1:TITLE-LEN).
            COMPUTE TITLE-LENGTH = TITLE-LEN.
            DISPLAY "Title chars".
@@ -66,15 +79,7 @@
            COMPUTE LITERAL-LENGTH = 13.
            DISPLAY "Literal chars".
            DISPLAY LITERAL-LENGTH.
-           IF NOTE-CAP < 1
-               IF NOTE-PTR NOT = NULL
-                   FREE NOTE-PTR
-               END-IF
-               ALLOCATE 1 CHARACTERS RETURNING NOTE-PTR
-               SET ADDRESS OF NOTE-BUF TO NOTE-PTR
-               COMPUTE NOTE-CAP = 1
-           END-IF.
-           SET ADDRESS OF NOTE-BUF TO NOTE-PTR
+           SET ADDRESS OF NOTE-BUF TO NOTE-PTR.
            DISPLAY NOTE-BUF(1:NOTE-LEN).
            COMPUTE NOTE-LENGTH = NOTE-LEN.
            DISPLAY "Note chars".
@@ -93,5 +98,65 @@
            MOVE 0 TO TITLE-CAP.
            GOBACK.
 
-       END PROGRAM SHOWCASE-TEXT.
+       INITIALIZE-CATALOG.
+           MOVE 5 TO MESSAGE-CATALOG-TOTAL.
+           MOVE "1000" TO MSG-CODE(1).
+           MOVE "RENEWAL RISK REVIEW" TO MSG-TITLE(1).
+           MOVE "FAST PATH" TO MSG-NOTE(1).
+           MOVE "2000" TO MSG-CODE(2).
+           MOVE "PAYMENT CONFIRMED" TO MSG-TITLE(2).
+           MOVE "THANK YOU" TO MSG-NOTE(2).
+           MOVE "3000" TO MSG-CODE(3).
+           MOVE "ACCOUNT ON HOLD" TO MSG-TITLE(3).
+           MOVE "CONTACT SUPPORT" TO MSG-NOTE(3).
+           MOVE "4000" TO MSG-CODE(4).
+           MOVE "CLAIM APPROVED" TO MSG-TITLE(4).
+           MOVE "FUNDS RELEASED" TO MSG-NOTE(4).
+           MOVE "5000" TO MSG-CODE(5).
+           MOVE "POLICY EXPIRING" TO MSG-TITLE(5).
+           MOVE "RENEW NOW" TO MSG-NOTE(5).
+           MOVE 'Y' TO CATALOG-INITIALIZED.
 
+       LOOKUP-MESSAGE.
+           MOVE 0 TO LNK-STATUS.
+           MOVE 'N' TO CATALOG-FOUND.
+           MOVE SPACES TO WS-SELECTED-TITLE.
+           MOVE SPACES TO WS-SELECTED-NOTE.
+           PERFORM VARYING MSG-IDX FROM 1 BY 1
+                   UNTIL MSG-IDX > MESSAGE-CATALOG-TOTAL
+               IF MSG-CODE(MSG-IDX) = LNK-MESSAGE-CODE
+                   MOVE MSG-TITLE(MSG-IDX) TO WS-SELECTED-TITLE
+                   MOVE MSG-NOTE(MSG-IDX) TO WS-SELECTED-NOTE
+                   MOVE 'Y' TO CATALOG-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF CATALOG-FOUND = 'N'
+               MOVE 1 TO LNK-STATUS
+           END-IF.
+
+       TRIM-SELECTED-TITLE.
+           MOVE 40 TO WS-TRIM-IDX.
+           PERFORM UNTIL WS-TRIM-IDX = 0
+               IF WS-SELECTED-TITLE(WS-TRIM-IDX:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+               SUBTRACT 1 FROM WS-TRIM-IDX
+           END-PERFORM.
+           IF WS-TRIM-IDX = 0
+               MOVE 1 TO WS-TRIM-IDX
+           END-IF.
+
+       TRIM-SELECTED-NOTE.
+           MOVE 40 TO WS-TRIM-IDX.
+           PERFORM UNTIL WS-TRIM-IDX = 0
+               IF WS-SELECTED-NOTE(WS-TRIM-IDX:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+               SUBTRACT 1 FROM WS-TRIM-IDX
+           END-PERFORM.
+           IF WS-TRIM-IDX = 0
+               MOVE 1 TO WS-TRIM-IDX
+           END-IF.
+
+       END PROGRAM SHOWCASE-TEXT.
