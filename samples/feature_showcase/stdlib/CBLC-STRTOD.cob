@@ -15,17 +15,36 @@
        01 HAS-EXPONENT PIC 9 VALUE 0.
        01 EXPONENT-DIGITS PIC 9(9) VALUE 000000000.
        01 EXPECT-EXPONENT-SIGN PIC 9 VALUE 0.
+       01 WS-DECIMAL-CHAR PIC X VALUE '.'.
+       01 WS-THOUSANDS-CHAR PIC X VALUE ','.
+       COPY "CBLC-STATUS-CODES.cpy".
        LINKAGE SECTION.
        01 LNK-SOURCE PIC X(255).
        01 LNK-SOURCE-LENGTH PIC S9(9) COMP-5.
+       01 LNK-DECIMAL-CHAR PIC X.
        01 LNK-RESULT USAGE COMP-2.
+       01 LNK-RANGE-CHECK PIC X.
+       01 LNK-MIN-VALUE USAGE COMP-2.
+       01 LNK-MAX-VALUE USAGE COMP-2.
        01 LNK-STATUS PIC 9.
        PROCEDURE DIVISION USING BY REFERENCE LNK-SOURCE
-           BY VALUE LNK-SOURCE-LENGTH BY REFERENCE LNK-RESULT
+           BY VALUE LNK-SOURCE-LENGTH BY REFERENCE LNK-DECIMAL-CHAR
+           BY REFERENCE LNK-RESULT BY REFERENCE LNK-RANGE-CHECK
+           BY REFERENCE LNK-MIN-VALUE BY REFERENCE LNK-MAX-VALUE
            BY REFERENCE LNK-STATUS.
        MAIN.
-           MOVE 0 TO LNK-STATUS.
+           MOVE CBLC-STATUS-OK TO LNK-STATUS.
            MOVE 0 TO LNK-RESULT.
+           IF LNK-DECIMAL-CHAR = SPACE
+               MOVE '.' TO WS-DECIMAL-CHAR
+           ELSE
+               MOVE LNK-DECIMAL-CHAR TO WS-DECIMAL-CHAR
+           END-IF.
+           IF WS-DECIMAL-CHAR = ','
+               MOVE '.' TO WS-THOUSANDS-CHAR
+           ELSE
+               MOVE ',' TO WS-THOUSANDS-CHAR
+           END-IF.
            MOVE LNK-SOURCE-LENGTH TO SCAN-LIMIT.
            IF SCAN-LIMIT > 255
                MOVE 255 TO SCAN-LIMIT
@@ -42,26 +61,28 @@
                MOVE SCAN-LIMIT TO ACTUAL-LENGTH
            END-IF.
            MOVE 1 TO START-INDEX.
-           PERFORM VARYING START-INDEX FROM 1 BY 1 UNTIL START-INDEX > ACTUAL-LENGTH
+           PERFORM VARYING START-INDEX FROM 1 BY 1
+                   UNTIL START-INDEX > ACTUAL-LENGTH
                IF LNK-SOURCE(START-INDEX:1) NOT = SPACE
                    EXIT PERFORM
                END-IF
            END-PERFORM.
            IF START-INDEX > ACTUAL-LENGTH
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                MOVE 0 TO LNK-RESULT
                GOBACK
            END-IF.
            MOVE ACTUAL-LENGTH TO END-INDEX.
            PERFORM UNTIL END-INDEX < START-INDEX
                MOVE LNK-SOURCE(END-INDEX:1) TO CURRENT-CHAR
-               IF CURRENT-CHAR NOT = SPACE AND CURRENT-CHAR NOT = LOW-VALUE
+               IF CURRENT-CHAR NOT = SPACE
+                       AND CURRENT-CHAR NOT = LOW-VALUE
                    EXIT PERFORM
                END-IF
                COMPUTE END-INDEX = END-INDEX - 1
            END-PERFORM.
            IF END-INDEX < START-INDEX
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                MOVE 0 TO LNK-RESULT
                GOBACK
            END-IF.
@@ -72,114 +93,132 @@
            MOVE 0 TO HAS-EXPONENT.
            MOVE 0 TO EXPONENT-DIGITS.
            MOVE 0 TO EXPECT-EXPONENT-SIGN.
-           PERFORM VARYING IDX FROM START-INDEX BY 1 UNTIL IDX > END-INDEX
+           PERFORM VARYING IDX FROM START-INDEX BY 1
+                   UNTIL IDX > END-INDEX
                MOVE LNK-SOURCE(IDX:1) TO CURRENT-CHAR
                IF CURRENT-CHAR = SPACE OR CURRENT-CHAR = LOW-VALUE
-                   MOVE 1 TO LNK-STATUS
+                   MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                    MOVE 0 TO LNK-RESULT
                    GOBACK
                END-IF
                EVALUATE TRUE
                    WHEN CURRENT-CHAR >= "0" AND CURRENT-CHAR <= "9"
                        IF NORMALIZED-LENGTH >= 255
-                           MOVE 1 TO LNK-STATUS
+                           MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                            MOVE 0 TO LNK-RESULT
                            GOBACK
                        END-IF
                        ADD 1 TO NORMALIZED-LENGTH
-                       MOVE CURRENT-CHAR TO NORMALIZED-BUFFER(NORMALIZED-LENGTH:1)
+                       MOVE CURRENT-CHAR TO
+                           NORMALIZED-BUFFER(NORMALIZED-LENGTH:1)
                        MOVE 1 TO HAS-ANY-DIGIT
                        IF HAS-EXPONENT = 1
                            ADD 1 TO EXPONENT-DIGITS
                        END-IF
                        MOVE 0 TO EXPECT-EXPONENT-SIGN
-                   WHEN CURRENT-CHAR = "."
+                   WHEN CURRENT-CHAR = WS-DECIMAL-CHAR
                        IF HAS-DECIMAL = 1 OR HAS-EXPONENT = 1
-                           MOVE 1 TO LNK-STATUS
+                           MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                            MOVE 0 TO LNK-RESULT
                            GOBACK
                        END-IF
                        IF NORMALIZED-LENGTH >= 255
-                           MOVE 1 TO LNK-STATUS
+                           MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                            MOVE 0 TO LNK-RESULT
                            GOBACK
                        END-IF
                        ADD 1 TO NORMALIZED-LENGTH
-                       MOVE "." TO NORMALIZED-BUFFER(NORMALIZED-LENGTH:1)
+                       MOVE "." TO
+                           NORMALIZED-BUFFER(NORMALIZED-LENGTH:1)
                        MOVE 1 TO HAS-DECIMAL
+                   WHEN CURRENT-CHAR = WS-THOUSANDS-CHAR
+                           AND HAS-DECIMAL = 0 AND HAS-EXPONENT = 0
+                       CONTINUE
                    WHEN CURRENT-CHAR = "E" OR CURRENT-CHAR = "e"
                        IF HAS-EXPONENT = 1 OR HAS-ANY-DIGIT = 0
-                           MOVE 1 TO LNK-STATUS
+                           MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                            MOVE 0 TO LNK-RESULT
                            GOBACK
                        END-IF
                        IF NORMALIZED-LENGTH >= 255
-                           MOVE 1 TO LNK-STATUS
+                           MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                            MOVE 0 TO LNK-RESULT
                            GOBACK
                        END-IF
                        ADD 1 TO NORMALIZED-LENGTH
-                       MOVE "E" TO NORMALIZED-BUFFER(NORMALIZED-LENGTH:1)
+                       MOVE "E" TO
+                           NORMALIZED-BUFFER(NORMALIZED-LENGTH:1)
                        MOVE 1 TO HAS-EXPONENT
                        MOVE 0 TO EXPONENT-DIGITS
                        MOVE 1 TO EXPECT-EXPONENT-SIGN
                    WHEN CURRENT-CHAR = "+" OR CURRENT-CHAR = "-"
                        IF NORMALIZED-LENGTH = 0
                            IF NORMALIZED-LENGTH >= 255
-                               MOVE 1 TO LNK-STATUS
+                               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                                MOVE 0 TO LNK-RESULT
                                GOBACK
                            END-IF
                            ADD 1 TO NORMALIZED-LENGTH
-                           MOVE CURRENT-CHAR TO NORMALIZED-BUFFER(NORMALIZED-LENGTH:1)
+                           MOVE CURRENT-CHAR TO
+                               NORMALIZED-BUFFER(NORMALIZED-LENGTH:1)
                        ELSE
                            IF EXPECT-EXPONENT-SIGN = 1
                                IF NORMALIZED-LENGTH >= 255
-                                   MOVE 1 TO LNK-STATUS
+                                   MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                                    MOVE 0 TO LNK-RESULT
                                    GOBACK
                                END-IF
                                ADD 1 TO NORMALIZED-LENGTH
-                               MOVE CURRENT-CHAR TO NORMALIZED-BUFFER(NORMALIZED-LENGTH:1)
+                               MOVE CURRENT-CHAR TO
+                                   NORMALIZED-BUFFER
+                                       (NORMALIZED-LENGTH:1)
                                MOVE 0 TO EXPECT-EXPONENT-SIGN
                            ELSE
-                               MOVE 1 TO LNK-STATUS
+                               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                                MOVE 0 TO LNK-RESULT
                                GOBACK
                            END-IF
                        END-IF
                    WHEN OTHER
-                       MOVE 1 TO LNK-STATUS
+                       MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                        MOVE 0 TO LNK-RESULT
                        GOBACK
                END-EVALUATE
            END-PERFORM.
            IF NORMALIZED-LENGTH = 0
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                MOVE 0 TO LNK-RESULT
                GOBACK
            END-IF.
            IF HAS-ANY-DIGIT = 0
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                MOVE 0 TO LNK-RESULT
                GOBACK
            END-IF.
            IF HAS-EXPONENT = 1 AND EXPONENT-DIGITS = 0
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                MOVE 0 TO LNK-RESULT
                GOBACK
            END-IF.
            IF EXPECT-EXPONENT-SIGN = 1
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                MOVE 0 TO LNK-RESULT
                GOBACK
            END-IF.
-           COMPUTE LNK-RESULT = FUNCTION NUMVAL(NORMALIZED-BUFFER(1:NORMALIZED-LENGTH))
+           COMPUTE LNK-RESULT = FUNCTION NUMVAL
+                   (NORMALIZED-BUFFER(1:NORMALIZED-LENGTH))
                ON SIZE ERROR
-                   MOVE 1 TO LNK-STATUS
+                   MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                    MOVE 0 TO LNK-RESULT
                    GOBACK
            END-COMPUTE.
-           MOVE 0 TO LNK-STATUS.
+           MOVE CBLC-STATUS-OK TO LNK-STATUS.
+           IF LNK-RANGE-CHECK = 'Y'
+               IF LNK-RESULT < LNK-MIN-VALUE
+                       OR LNK-RESULT > LNK-MAX-VALUE
+                   MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
+                   MOVE 0 TO LNK-RESULT
+               END-IF
+           END-IF.
            GOBACK.
        END PROGRAM CBLC-STRTOD.
