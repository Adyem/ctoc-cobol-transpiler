@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLC-DATE-TO-YYYYMMDD.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MAX-DAY PIC 9(2).
+       01 WS-NORMALIZED PIC 9(8).
+       COPY "CBLC-STATUS-CODES.cpy".
+       LINKAGE SECTION.
+       01 LNK-YEAR PIC 9(4).
+       01 LNK-MONTH PIC 9(2).
+       01 LNK-DAY PIC 9(2).
+       01 LNK-OUTPUT PIC X(8).
+       01 LNK-PACKED PIC 9(8) COMP-3.
+       01 LNK-SERIAL PIC S9(9) COMP-5.
+       01 LNK-STATUS PIC 9.
+       PROCEDURE DIVISION USING BY REFERENCE LNK-YEAR
+           BY REFERENCE LNK-MONTH BY REFERENCE LNK-DAY
+           BY REFERENCE LNK-OUTPUT BY REFERENCE LNK-PACKED
+           BY REFERENCE LNK-SERIAL BY REFERENCE LNK-STATUS.
+       MAIN.
+           MOVE CBLC-STATUS-OK TO LNK-STATUS.
+           MOVE SPACES TO LNK-OUTPUT.
+           MOVE 0 TO LNK-PACKED.
+           MOVE 0 TO LNK-SERIAL.
+           IF LNK-MONTH < 1 OR LNK-MONTH > 12
+               MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
+               GO TO VALIDATION-EXIT
+           END-IF
+           MOVE 31 TO WS-MAX-DAY.
+           IF LNK-MONTH = 4 OR LNK-MONTH = 6 OR LNK-MONTH = 9
+               OR LNK-MONTH = 11
+               MOVE 30 TO WS-MAX-DAY
+           END-IF
+           IF LNK-MONTH = 2
+               MOVE 28 TO WS-MAX-DAY
+               IF FUNCTION MOD(LNK-YEAR, 4) = 0
+                   MOVE 29 TO WS-MAX-DAY
+                   IF FUNCTION MOD(LNK-YEAR, 100) = 0
+                       IF FUNCTION MOD(LNK-YEAR, 400) NOT = 0
+                           MOVE 28 TO WS-MAX-DAY
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF LNK-DAY < 1 OR LNK-DAY > WS-MAX-DAY
+               MOVE CBLC-STATUS-VALIDATION-ERROR TO LNK-STATUS
+               GO TO VALIDATION-EXIT
+           END-IF
+           COMPUTE WS-NORMALIZED =
+               LNK-YEAR * 10000 + LNK-MONTH * 100 + LNK-DAY.
+           MOVE WS-NORMALIZED TO LNK-OUTPUT.
+           MOVE WS-NORMALIZED TO LNK-PACKED.
+           COMPUTE LNK-SERIAL = FUNCTION INTEGER-OF-DATE(WS-NORMALIZED).
+       VALIDATION-EXIT.
+           IF LNK-STATUS NOT = 0
+               MOVE SPACES TO LNK-OUTPUT
+               MOVE 0 TO LNK-PACKED
+               MOVE 0 TO LNK-SERIAL
+           END-IF.
+           GOBACK.
+       END PROGRAM CBLC-DATE-TO-YYYYMMDD.
