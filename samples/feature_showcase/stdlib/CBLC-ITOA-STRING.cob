@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLC-ITOA-STRING.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EDITED PIC -(18)9.
+       01 WS-TRIMMED PIC X(20) VALUE SPACES.
+       01 WS-LEN PIC 9(4) COMP VALUE 0.
+       01 IDX PIC 9(4) COMP VALUE 0.
+       COPY "CBLC-STATUS-CODES.cpy".
+       LINKAGE SECTION.
+       01 LNK-VALUE PIC S9(18).
+       01 LNK-RESULT.
+          05 LNK-RESULT-LEN PIC 9(4) COMP.
+          05 LNK-RESULT-BUF PIC X(255).
+       01 LNK-STATUS PIC 9.
+       PROCEDURE DIVISION USING BY REFERENCE LNK-VALUE
+           BY REFERENCE LNK-RESULT BY REFERENCE LNK-STATUS.
+       MAIN.
+           MOVE CBLC-STATUS-OK TO LNK-STATUS.
+           MOVE SPACES TO LNK-RESULT-BUF.
+           MOVE 0 TO LNK-RESULT-LEN.
+           MOVE LNK-VALUE TO WS-EDITED.
+           MOVE FUNCTION TRIM(WS-EDITED) TO WS-TRIMMED.
+           MOVE 20 TO IDX.
+           PERFORM UNTIL IDX = 0
+               IF WS-TRIMMED(IDX:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+               SUBTRACT 1 FROM IDX
+           END-PERFORM.
+           MOVE IDX TO WS-LEN.
+           IF WS-LEN = 0
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
+               GOBACK
+           END-IF.
+           MOVE WS-TRIMMED(1:WS-LEN) TO LNK-RESULT-BUF(1:WS-LEN).
+           MOVE WS-LEN TO LNK-RESULT-LEN.
+           GOBACK.
+       END PROGRAM CBLC-ITOA-STRING.
