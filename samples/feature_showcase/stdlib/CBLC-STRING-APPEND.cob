@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLC-STRING-APPEND.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NEEDED-LENGTH PIC 9(4) COMP VALUE 0.
+       01 WS-NEW-CAP PIC 9(4) COMP VALUE 0.
+       01 WS-COPY-START PIC 9(4) COMP VALUE 0.
+       01 WS-OLD-PTR USAGE POINTER VALUE NULL.
+       01 WS-DEFAULT-MAX-CAP PIC 9(4) COMP VALUE 4096.
+       01 WS-EFFECTIVE-MAX-CAP PIC 9(4) COMP VALUE 0.
+       01 OLD-STRING-BUF BASED PIC X(1).
+       01 NEW-STRING-BUF BASED PIC X(1).
+       COPY "CBLC-STATUS-CODES.cpy".
+       LINKAGE SECTION.
+       01 LNK-BUF-PTR USAGE POINTER.
+       01 LNK-BUF-LEN PIC 9(4) COMP.
+       01 LNK-BUF-CAP PIC 9(4) COMP.
+       01 LNK-APPEND-TEXT PIC X(255).
+       01 LNK-APPEND-LENGTH PIC S9(4) COMP-5.
+       01 LNK-MAX-CAP PIC 9(4) COMP.
+       01 LNK-STATUS PIC 9.
+       PROCEDURE DIVISION USING BY REFERENCE LNK-BUF-PTR
+           BY REFERENCE LNK-BUF-LEN BY REFERENCE LNK-BUF-CAP
+           BY REFERENCE LNK-APPEND-TEXT BY VALUE LNK-APPEND-LENGTH
+           BY REFERENCE LNK-MAX-CAP BY REFERENCE LNK-STATUS.
+       MAIN.
+           MOVE CBLC-STATUS-OK TO LNK-STATUS.
+           IF LNK-APPEND-LENGTH <= 0
+               GOBACK
+           END-IF.
+           MOVE WS-DEFAULT-MAX-CAP TO WS-EFFECTIVE-MAX-CAP.
+           IF LNK-MAX-CAP > 0
+               MOVE LNK-MAX-CAP TO WS-EFFECTIVE-MAX-CAP
+           END-IF.
+           COMPUTE WS-NEEDED-LENGTH = LNK-BUF-LEN + LNK-APPEND-LENGTH.
+           IF WS-NEEDED-LENGTH > WS-EFFECTIVE-MAX-CAP
+               MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
+               GOBACK
+           END-IF.
+           IF LNK-BUF-CAP < WS-NEEDED-LENGTH
+               SET WS-OLD-PTR TO LNK-BUF-PTR
+               MOVE WS-NEEDED-LENGTH TO WS-NEW-CAP
+               ALLOCATE WS-NEW-CAP CHARACTERS RETURNING LNK-BUF-PTR
+               SET ADDRESS OF NEW-STRING-BUF TO LNK-BUF-PTR
+               IF WS-OLD-PTR NOT = NULL AND LNK-BUF-LEN > 0
+                   SET ADDRESS OF OLD-STRING-BUF TO WS-OLD-PTR
+                   MOVE OLD-STRING-BUF(1:LNK-BUF-LEN)
+                       TO NEW-STRING-BUF(1:LNK-BUF-LEN)
+               END-IF
+               IF WS-OLD-PTR NOT = NULL
+                   FREE WS-OLD-PTR
+               END-IF
+               SET WS-OLD-PTR TO NULL
+               MOVE WS-NEW-CAP TO LNK-BUF-CAP
+           END-IF.
+           SET ADDRESS OF NEW-STRING-BUF TO LNK-BUF-PTR.
+           COMPUTE WS-COPY-START = LNK-BUF-LEN + 1.
+           MOVE LNK-APPEND-TEXT(1:LNK-APPEND-LENGTH)
+               TO NEW-STRING-BUF(WS-COPY-START:LNK-APPEND-LENGTH).
+           ADD LNK-APPEND-LENGTH TO LNK-BUF-LEN.
+           GOBACK.
+       END PROGRAM CBLC-STRING-APPEND.
