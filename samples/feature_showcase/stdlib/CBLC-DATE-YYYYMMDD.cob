@@ -10,41 +10,184 @@
        01 WS-MONTH PIC 9(2).
        01 WS-DAY PIC 9(2).
        01 WS-MAX-DAY PIC 9(2).
+       01 WS-NORMALIZED PIC 9(8).
+       01 WS-INPUT-LENGTH PIC 9(2) VALUE 8.
+       01 WS-DATE-6 PIC 9(6).
+       01 WS-YEAR-2 PIC 99.
+       01 WS-CENTURY-SPLIT PIC 99 VALUE 50.
+       01 WS-MONTH-NAMES-LIST.
+           05 FILLER PIC X(3) VALUE "JAN".
+           05 FILLER PIC X(3) VALUE "FEB".
+           05 FILLER PIC X(3) VALUE "MAR".
+           05 FILLER PIC X(3) VALUE "APR".
+           05 FILLER PIC X(3) VALUE "MAY".
+           05 FILLER PIC X(3) VALUE "JUN".
+           05 FILLER PIC X(3) VALUE "JUL".
+           05 FILLER PIC X(3) VALUE "AUG".
+           05 FILLER PIC X(3) VALUE "SEP".
+           05 FILLER PIC X(3) VALUE "OCT".
+           05 FILLER PIC X(3) VALUE "NOV".
+           05 FILLER PIC X(3) VALUE "DEC".
+       01 WS-MONTH-NAMES REDEFINES WS-MONTH-NAMES-LIST.
+           05 WS-MONTH-NAME PIC X(3) OCCURS 12 TIMES.
+       01 WS-MONTH-TEXT PIC X(3).
+       01 WS-MONTH-FOUND PIC X VALUE 'N'.
+       01 WS-NAME-IDX PIC 9(2) VALUE 0.
+       COPY "CBLC-STATUS-CODES.cpy".
        LINKAGE SECTION.
-       01 LNK-INPUT PIC X(8).
+       01 LNK-INPUT PIC X(11).
+       01 LNK-FORMAT-CODE PIC X.
        01 LNK-YEAR PIC 9(4).
        01 LNK-MONTH PIC 9(2).
        01 LNK-DAY PIC 9(2).
        01 LNK-PACKED PIC 9(8) COMP-3.
        01 LNK-SERIAL PIC S9(9) COMP-5.
+       01 LNK-INPUT-LENGTH PIC 9(2).
+       01 LNK-CENTURY-SPLIT PIC 99.
        01 LNK-STATUS PIC 9.
        PROCEDURE DIVISION USING BY REFERENCE LNK-INPUT
+           BY REFERENCE LNK-FORMAT-CODE
            BY REFERENCE LNK-YEAR BY REFERENCE LNK-MONTH
            BY REFERENCE LNK-DAY BY REFERENCE LNK-PACKED
-           BY REFERENCE LNK-SERIAL BY REFERENCE LNK-STATUS.
+           BY REFERENCE LNK-SERIAL BY REFERENCE LNK-INPUT-LENGTH
+           BY REFERENCE LNK-CENTURY-SPLIT BY REFERENCE LNK-STATUS.
        MAIN.
-           MOVE 0 TO LNK-STATUS.
+           MOVE CBLC-STATUS-OK TO LNK-STATUS.
            MOVE 0 TO LNK-YEAR.
            MOVE 0 TO LNK-MONTH.
            MOVE 0 TO LNK-DAY.
            MOVE 0 TO LNK-PACKED.
            MOVE 0 TO LNK-SERIAL.
+           EVALUATE LNK-FORMAT-CODE
+               WHEN 'S'
+                   PERFORM PARSE-SLASH-FORMAT
+               WHEN 'T'
+                   PERFORM PARSE-DASH-MONTH-FORMAT
+               WHEN OTHER
+                   PERFORM PARSE-NUMERIC-FORMAT
+           END-EVALUATE.
+           IF LNK-STATUS = CBLC-STATUS-OK
+               PERFORM DATE-RANGE-CHECK
+           END-IF.
+           GO TO VALIDATION-EXIT.
+
+       PARSE-SLASH-FORMAT.
+           IF (LNK-INPUT(1:1) < "0" OR LNK-INPUT(1:1) > "9")
+                   OR (LNK-INPUT(2:1) < "0" OR LNK-INPUT(2:1) > "9")
+                   OR LNK-INPUT(3:1) NOT = "/"
+                   OR (LNK-INPUT(4:1) < "0" OR LNK-INPUT(4:1) > "9")
+                   OR (LNK-INPUT(5:1) < "0" OR LNK-INPUT(5:1) > "9")
+                   OR LNK-INPUT(6:1) NOT = "/"
+                   OR (LNK-INPUT(7:1) < "0" OR LNK-INPUT(7:1) > "9")
+                   OR (LNK-INPUT(8:1) < "0" OR LNK-INPUT(8:1) > "9")
+                   OR (LNK-INPUT(9:1) < "0" OR LNK-INPUT(9:1) > "9")
+                   OR (LNK-INPUT(10:1) < "0" OR LNK-INPUT(10:1) > "9")
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
+           ELSE
+               MOVE LNK-INPUT(1:2) TO WS-MONTH
+               MOVE LNK-INPUT(4:2) TO WS-DAY
+               MOVE LNK-INPUT(7:4) TO WS-YEAR
+           END-IF.
+
+       PARSE-DASH-MONTH-FORMAT.
+           IF (LNK-INPUT(1:1) < "0" OR LNK-INPUT(1:1) > "9")
+                   OR (LNK-INPUT(2:1) < "0" OR LNK-INPUT(2:1) > "9")
+                   OR LNK-INPUT(3:1) NOT = "-"
+                   OR LNK-INPUT(4:1) < "A" OR LNK-INPUT(4:1) > "Z"
+                   OR LNK-INPUT(5:1) < "A" OR LNK-INPUT(5:1) > "Z"
+                   OR LNK-INPUT(6:1) < "A" OR LNK-INPUT(6:1) > "Z"
+                   OR LNK-INPUT(7:1) NOT = "-"
+                   OR (LNK-INPUT(8:1) < "0" OR LNK-INPUT(8:1) > "9")
+                   OR (LNK-INPUT(9:1) < "0" OR LNK-INPUT(9:1) > "9")
+                   OR (LNK-INPUT(10:1) < "0" OR LNK-INPUT(10:1) > "9")
+                   OR (LNK-INPUT(11:1) < "0" OR LNK-INPUT(11:1) > "9")
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
+           ELSE
+               MOVE 'N' TO WS-MONTH-FOUND
+               MOVE FUNCTION UPPER-CASE(LNK-INPUT(4:3)) TO WS-MONTH-TEXT
+               PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+                       UNTIL WS-NAME-IDX > 12
+                   IF WS-MONTH-NAME(WS-NAME-IDX) = WS-MONTH-TEXT
+                       MOVE WS-NAME-IDX TO WS-MONTH
+                       MOVE 'Y' TO WS-MONTH-FOUND
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-MONTH-FOUND = 'N'
+                   MOVE CBLC-STATUS-ERROR TO LNK-STATUS
+               ELSE
+                   MOVE LNK-INPUT(1:2) TO WS-DAY
+                   MOVE LNK-INPUT(8:4) TO WS-YEAR
+               END-IF
+           END-IF.
+
+       PARSE-NUMERIC-FORMAT.
+           MOVE 8 TO WS-INPUT-LENGTH.
+           IF LNK-INPUT-LENGTH = 6
+               MOVE 6 TO WS-INPUT-LENGTH
+           END-IF.
+           MOVE 50 TO WS-CENTURY-SPLIT.
+           IF LNK-CENTURY-SPLIT > 0
+               MOVE LNK-CENTURY-SPLIT TO WS-CENTURY-SPLIT
+           END-IF.
            MOVE 1 TO IDX.
-           PERFORM UNTIL IDX > 8
+           PERFORM UNTIL IDX > WS-INPUT-LENGTH
                MOVE LNK-INPUT(IDX:1) TO WS-CHAR
                IF WS-CHAR < "0" OR WS-CHAR > "9"
-                   MOVE 1 TO LNK-STATUS
+                   MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                    GO TO VALIDATION-EXIT
                END-IF
                ADD 1 TO IDX
            END-PERFORM.
-           MOVE LNK-INPUT TO WS-DATE-DISPLAY.
-           DIVIDE WS-DATE-DISPLAY BY 10000 GIVING WS-YEAR
-               REMAINDER WS-REMAINDER.
-           DIVIDE WS-REMAINDER BY 100 GIVING WS-MONTH
-               REMAINDER WS-DAY.
+           IF WS-INPUT-LENGTH = 6
+               MOVE LNK-INPUT(1:6) TO WS-DATE-6
+               EVALUATE LNK-FORMAT-CODE
+                   WHEN 'M'
+                       DIVIDE WS-DATE-6 BY 10000 GIVING WS-MONTH
+                           REMAINDER WS-REMAINDER
+                       DIVIDE WS-REMAINDER BY 100 GIVING WS-DAY
+                           REMAINDER WS-YEAR-2
+                   WHEN 'D'
+                       DIVIDE WS-DATE-6 BY 10000 GIVING WS-DAY
+                           REMAINDER WS-REMAINDER
+                       DIVIDE WS-REMAINDER BY 100 GIVING WS-MONTH
+                           REMAINDER WS-YEAR-2
+                   WHEN OTHER
+                       DIVIDE WS-DATE-6 BY 10000 GIVING WS-YEAR-2
+                           REMAINDER WS-REMAINDER
+                       DIVIDE WS-REMAINDER BY 100 GIVING WS-MONTH
+                           REMAINDER WS-DAY
+               END-EVALUATE
+               IF WS-YEAR-2 < WS-CENTURY-SPLIT
+                   COMPUTE WS-YEAR = 2000 + WS-YEAR-2
+               ELSE
+                   COMPUTE WS-YEAR = 1900 + WS-YEAR-2
+               END-IF
+           ELSE
+               MOVE LNK-INPUT TO WS-DATE-DISPLAY
+               EVALUATE LNK-FORMAT-CODE
+                   WHEN 'M'
+                       DIVIDE WS-DATE-DISPLAY BY 1000000 GIVING
+                               WS-MONTH
+                           REMAINDER WS-REMAINDER
+                       DIVIDE WS-REMAINDER BY 10000 GIVING WS-DAY
+                           REMAINDER WS-YEAR
+                   WHEN 'D'
+                       DIVIDE WS-DATE-DISPLAY BY 1000000 GIVING WS-DAY
+                           REMAINDER WS-REMAINDER
+                       DIVIDE WS-REMAINDER BY 10000 GIVING WS-MONTH
+                           REMAINDER WS-YEAR
+                   WHEN OTHER
+                       DIVIDE WS-DATE-DISPLAY BY 10000 GIVING WS-YEAR
+                           REMAINDER WS-REMAINDER
+                       DIVIDE WS-REMAINDER BY 100 GIVING WS-MONTH
+                           REMAINDER WS-DAY
+               END-EVALUATE
+           END-IF.
+
+       DATE-RANGE-CHECK.
            IF WS-MONTH < 1 OR WS-MONTH > 12
-               MOVE 2 TO LNK-STATUS
+               MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
                GO TO VALIDATION-EXIT
            END-IF
            MOVE 31 TO WS-MAX-DAY.
@@ -64,14 +207,16 @@
                END-IF
            END-IF
            IF WS-DAY < 1 OR WS-DAY > WS-MAX-DAY
-               MOVE 3 TO LNK-STATUS
+               MOVE CBLC-STATUS-VALIDATION-ERROR TO LNK-STATUS
                GO TO VALIDATION-EXIT
            END-IF
            MOVE WS-YEAR TO LNK-YEAR.
            MOVE WS-MONTH TO LNK-MONTH.
            MOVE WS-DAY TO LNK-DAY.
-           MOVE WS-DATE-DISPLAY TO LNK-PACKED.
-           COMPUTE LNK-SERIAL = FUNCTION INTEGER-OF-DATE(WS-DATE-DISPLAY).
+           COMPUTE WS-NORMALIZED =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY.
+           MOVE WS-NORMALIZED TO LNK-PACKED.
+           COMPUTE LNK-SERIAL = FUNCTION INTEGER-OF-DATE(WS-NORMALIZED).
        VALIDATION-EXIT.
            IF LNK-STATUS NOT = 0
                MOVE 0 TO LNK-YEAR
