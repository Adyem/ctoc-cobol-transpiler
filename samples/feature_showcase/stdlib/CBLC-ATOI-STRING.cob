@@ -11,22 +11,50 @@
        01 DIGIT-COUNT PIC 9(9) VALUE 000000000.
        01 NEGATIVE-FLAG PIC 9 VALUE 0.
        01 CURRENT-CHAR PIC X VALUE SPACE.
-       01 DIGIT-VALUE PIC 9 VALUE 0.
+       01 DIGIT-VALUE PIC 99 VALUE 0.
+       01 DIGIT-VALID-FLAG PIC 9 VALUE 0.
+       01 WS-RADIX PIC 9(2) VALUE 10.
        01 OVERFLOW-FLAG PIC 9 VALUE 0.
        01 ACCUMULATOR PIC S9(36) COMP-3 VALUE 0.
-       01 MAX-VALUE PIC S9(36) COMP-3 VALUE 999999999.
-       01 MIN-VALUE PIC S9(36) COMP-3 VALUE -999999999.
+       01 MAX-VALUE PIC S9(36) COMP-3 VALUE 999999999999999999.
+       01 MIN-VALUE PIC S9(36) COMP-3 VALUE -999999999999999999.
+       01 WS-POWER-OF-TEN PIC S9(36) COMP-3 VALUE 1.
+       01 WS-DIGIT-IDX PIC 9(2) VALUE 0.
+       01 WS-MAX-DIGITS PIC 9(2) VALUE 18.
+       COPY "CBLC-STATUS-CODES.cpy".
        LINKAGE SECTION.
        01 LNK-SOURCE.
           05 LNK-SOURCE-LEN PIC 9(4) COMP.
           05 LNK-SOURCE-BUF PIC X(255).
-       01 LNK-RESULT PIC S9(9).
+       01 LNK-RESULT PIC S9(18).
+       01 LNK-RADIX PIC 9(2).
+       01 LNK-MAX-DIGITS PIC 9(2).
        01 LNK-STATUS PIC 9.
        PROCEDURE DIVISION USING BY REFERENCE LNK-SOURCE
-           BY REFERENCE LNK-RESULT BY REFERENCE LNK-STATUS.
+           BY REFERENCE LNK-RESULT BY REFERENCE LNK-RADIX
+           BY REFERENCE LNK-MAX-DIGITS BY REFERENCE LNK-STATUS.
        MAIN.
-           MOVE 0 TO LNK-STATUS.
+           MOVE CBLC-STATUS-OK TO LNK-STATUS.
            MOVE 0 TO LNK-RESULT.
+           MOVE LNK-RADIX TO WS-RADIX.
+           IF WS-RADIX NOT = 8 AND WS-RADIX NOT = 16
+               MOVE 10 TO WS-RADIX
+           END-IF.
+           MOVE 18 TO WS-MAX-DIGITS.
+           IF LNK-MAX-DIGITS > 0 AND LNK-MAX-DIGITS < 18
+               MOVE LNK-MAX-DIGITS TO WS-MAX-DIGITS
+           END-IF.
+           MOVE 999999999999999999 TO MAX-VALUE.
+           COMPUTE MIN-VALUE = 0 - MAX-VALUE.
+           IF WS-MAX-DIGITS < 18
+               MOVE 1 TO WS-POWER-OF-TEN
+               PERFORM VARYING WS-DIGIT-IDX FROM 1 BY 1
+                       UNTIL WS-DIGIT-IDX > WS-MAX-DIGITS
+                   COMPUTE WS-POWER-OF-TEN = WS-POWER-OF-TEN * 10
+               END-PERFORM
+               COMPUTE MAX-VALUE = WS-POWER-OF-TEN - 1
+               COMPUTE MIN-VALUE = 0 - MAX-VALUE
+           END-IF.
            MOVE LNK-SOURCE-LEN TO SCAN-LIMIT.
            IF SCAN-LIMIT > 255
                MOVE 255 TO SCAN-LIMIT
@@ -43,13 +71,14 @@
                MOVE SCAN-LIMIT TO ACTUAL-LENGTH
            END-IF.
            MOVE 1 TO START-INDEX.
-           PERFORM VARYING START-INDEX FROM 1 BY 1 UNTIL START-INDEX > ACTUAL-LENGTH
+           PERFORM VARYING START-INDEX FROM 1 BY 1
+                   UNTIL START-INDEX > ACTUAL-LENGTH
                IF LNK-SOURCE-BUF(START-INDEX:1) NOT = SPACE
                    EXIT PERFORM
                END-IF
            END-PERFORM.
            IF START-INDEX > ACTUAL-LENGTH
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                GOBACK
            END-IF.
            MOVE LNK-SOURCE-BUF(START-INDEX:1) TO CURRENT-CHAR.
@@ -63,14 +92,15 @@
                END-IF
            END-IF.
            IF START-INDEX > ACTUAL-LENGTH
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                GOBACK
            END-IF.
            MOVE 0 TO DIGIT-COUNT.
            MOVE 0 TO OVERFLOW-FLAG.
            MOVE 0 TO ACCUMULATOR.
            MOVE 0 TO END-INDEX.
-           PERFORM VARYING IDX FROM START-INDEX BY 1 UNTIL IDX > ACTUAL-LENGTH
+           PERFORM VARYING IDX FROM START-INDEX BY 1
+                   UNTIL IDX > ACTUAL-LENGTH
                MOVE LNK-SOURCE-BUF(IDX:1) TO CURRENT-CHAR
                IF CURRENT-CHAR = SPACE
                    COMPUTE END-INDEX = IDX - 1
@@ -80,19 +110,19 @@
                    COMPUTE END-INDEX = IDX - 1
                    EXIT PERFORM
                END-IF
-               IF CURRENT-CHAR < "0" OR CURRENT-CHAR > "9"
-                   MOVE 1 TO LNK-STATUS
+               PERFORM DECODE-DIGIT
+               IF DIGIT-VALID-FLAG = 0
+                   MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                    MOVE 0 TO LNK-RESULT
                    GOBACK
                END-IF
                ADD 1 TO DIGIT-COUNT
-               MOVE LNK-SOURCE-BUF(IDX:1) TO DIGIT-VALUE
-               COMPUTE ACCUMULATOR = ACCUMULATOR * 10
+               COMPUTE ACCUMULATOR = ACCUMULATOR * WS-RADIX
                    ON SIZE ERROR
                        MOVE 1 TO OVERFLOW-FLAG
                END-COMPUTE
                IF OVERFLOW-FLAG = 1
-                   MOVE 1 TO LNK-STATUS
+                   MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
                    MOVE 0 TO LNK-RESULT
                    GOBACK
                END-IF
@@ -101,14 +131,14 @@
                        MOVE 1 TO OVERFLOW-FLAG
                END-COMPUTE
                IF OVERFLOW-FLAG = 1
-                   MOVE 1 TO LNK-STATUS
+                   MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
                    MOVE 0 TO LNK-RESULT
                    GOBACK
                END-IF
                MOVE IDX TO END-INDEX
            END-PERFORM.
            IF DIGIT-COUNT = 0
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                MOVE 0 TO LNK-RESULT
                GOBACK
            END-IF.
@@ -119,12 +149,13 @@
            IF REMAINING-INDEX < START-INDEX
                MOVE START-INDEX TO REMAINING-INDEX
            END-IF.
-           PERFORM VARYING IDX FROM REMAINING-INDEX BY 1 UNTIL IDX > ACTUAL-LENGTH
+           PERFORM VARYING IDX FROM REMAINING-INDEX BY 1
+                   UNTIL IDX > ACTUAL-LENGTH
                IF LNK-SOURCE-BUF(IDX:1) = LOW-VALUE
                    EXIT PERFORM
                END-IF
                IF LNK-SOURCE-BUF(IDX:1) NOT = SPACE
-                   MOVE 1 TO LNK-STATUS
+                   MOVE CBLC-STATUS-ERROR TO LNK-STATUS
                    MOVE 0 TO LNK-RESULT
                    GOBACK
                END-IF
@@ -135,21 +166,51 @@
                        MOVE 1 TO OVERFLOW-FLAG
                END-COMPUTE
                IF OVERFLOW-FLAG = 1
-                   MOVE 1 TO LNK-STATUS
+                   MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
                    MOVE 0 TO LNK-RESULT
                    GOBACK
                END-IF
            END-IF.
            IF ACCUMULATOR > MAX-VALUE
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
                MOVE 0 TO LNK-RESULT
                GOBACK
            END-IF.
            IF ACCUMULATOR < MIN-VALUE
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
                MOVE 0 TO LNK-RESULT
                GOBACK
            END-IF.
            MOVE ACCUMULATOR TO LNK-RESULT.
            GOBACK.
+
+       DECODE-DIGIT.
+           MOVE 0 TO DIGIT-VALID-FLAG.
+           MOVE 0 TO DIGIT-VALUE.
+           EVALUATE TRUE
+               WHEN WS-RADIX = 16
+                       AND CURRENT-CHAR >= "0" AND CURRENT-CHAR <= "9"
+                   MOVE CURRENT-CHAR TO DIGIT-VALUE
+                   MOVE 1 TO DIGIT-VALID-FLAG
+               WHEN WS-RADIX = 16
+                       AND CURRENT-CHAR >= "A" AND CURRENT-CHAR <= "F"
+                   COMPUTE DIGIT-VALUE =
+                       FUNCTION ORD(CURRENT-CHAR)
+                           - FUNCTION ORD("A") + 10
+                   MOVE 1 TO DIGIT-VALID-FLAG
+               WHEN WS-RADIX = 16
+                       AND CURRENT-CHAR >= "a" AND CURRENT-CHAR <= "f"
+                   COMPUTE DIGIT-VALUE =
+                       FUNCTION ORD(CURRENT-CHAR)
+                           - FUNCTION ORD("a") + 10
+                   MOVE 1 TO DIGIT-VALID-FLAG
+               WHEN WS-RADIX = 8
+                       AND CURRENT-CHAR >= "0" AND CURRENT-CHAR <= "7"
+                   MOVE CURRENT-CHAR TO DIGIT-VALUE
+                   MOVE 1 TO DIGIT-VALID-FLAG
+               WHEN WS-RADIX = 10
+                       AND CURRENT-CHAR >= "0" AND CURRENT-CHAR <= "9"
+                   MOVE CURRENT-CHAR TO DIGIT-VALUE
+                   MOVE 1 TO DIGIT-VALID-FLAG
+           END-EVALUATE.
        END PROGRAM CBLC-ATOI-STRING.
