@@ -0,0 +1,5 @@
+       78 CBLC-STATUS-OK VALUE 0.
+       78 CBLC-STATUS-ERROR VALUE 1.
+       78 CBLC-STATUS-RANGE-ERROR VALUE 2.
+       78 CBLC-STATUS-VALIDATION-ERROR VALUE 3.
+       78 CBLC-STATUS-ROUNDED VALUE 4.
