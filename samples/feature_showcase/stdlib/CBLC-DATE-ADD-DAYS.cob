@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLC-DATE-ADD-DAYS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 IDX PIC 9 VALUE 1.
+       01 WS-CHAR PIC X.
+       01 WS-DATE-DISPLAY PIC 9(8).
+       01 WS-REMAINDER PIC 9(8).
+       01 WS-YEAR PIC 9(4).
+       01 WS-MONTH PIC 9(2).
+       01 WS-DAY PIC 9(2).
+       01 WS-MAX-DAY PIC 9(2).
+       01 WS-SERIAL PIC S9(9) COMP-5.
+       01 WS-RESULT-DATE PIC 9(8).
+       01 WS-DOW PIC 9.
+       01 WS-STEP PIC S9(9) COMP-5.
+       01 WS-REMAINING PIC S9(9) COMP-5.
+       COPY "CBLC-STATUS-CODES.cpy".
+       LINKAGE SECTION.
+       01 LNK-INPUT PIC X(8).
+       01 LNK-DAYS PIC S9(9) COMP-5.
+       01 LNK-OUTPUT PIC X(8).
+       01 LNK-YEAR PIC 9(4).
+       01 LNK-MONTH PIC 9(2).
+       01 LNK-DAY PIC 9(2).
+       01 LNK-STATUS PIC 9.
+       01 LNK-MODE PIC X.
+       PROCEDURE DIVISION USING BY REFERENCE LNK-INPUT
+           BY REFERENCE LNK-DAYS BY REFERENCE LNK-OUTPUT
+           BY REFERENCE LNK-YEAR BY REFERENCE LNK-MONTH
+           BY REFERENCE LNK-DAY BY REFERENCE LNK-STATUS
+           BY REFERENCE LNK-MODE.
+       MAIN.
+           MOVE CBLC-STATUS-OK TO LNK-STATUS.
+           MOVE SPACES TO LNK-OUTPUT.
+           MOVE 0 TO LNK-YEAR.
+           MOVE 0 TO LNK-MONTH.
+           MOVE 0 TO LNK-DAY.
+           MOVE 1 TO IDX.
+           PERFORM UNTIL IDX > 8
+               MOVE LNK-INPUT(IDX:1) TO WS-CHAR
+               IF WS-CHAR < "0" OR WS-CHAR > "9"
+                   MOVE CBLC-STATUS-ERROR TO LNK-STATUS
+                   GO TO VALIDATION-EXIT
+               END-IF
+               ADD 1 TO IDX
+           END-PERFORM.
+           MOVE LNK-INPUT TO WS-DATE-DISPLAY.
+           DIVIDE WS-DATE-DISPLAY BY 10000 GIVING WS-YEAR
+               REMAINDER WS-REMAINDER.
+           DIVIDE WS-REMAINDER BY 100 GIVING WS-MONTH
+               REMAINDER WS-DAY.
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
+               GO TO VALIDATION-EXIT
+           END-IF
+           MOVE 31 TO WS-MAX-DAY.
+           IF WS-MONTH = 4 OR WS-MONTH = 6 OR WS-MONTH = 9
+               OR WS-MONTH = 11
+               MOVE 30 TO WS-MAX-DAY
+           END-IF
+           IF WS-MONTH = 2
+               MOVE 28 TO WS-MAX-DAY
+               IF FUNCTION MOD(WS-YEAR, 4) = 0
+                   MOVE 29 TO WS-MAX-DAY
+                   IF FUNCTION MOD(WS-YEAR, 100) = 0
+                       IF FUNCTION MOD(WS-YEAR, 400) NOT = 0
+                           MOVE 28 TO WS-MAX-DAY
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-DAY < 1 OR WS-DAY > WS-MAX-DAY
+               MOVE CBLC-STATUS-VALIDATION-ERROR TO LNK-STATUS
+               GO TO VALIDATION-EXIT
+           END-IF
+           COMPUTE WS-SERIAL = FUNCTION INTEGER-OF-DATE(WS-DATE-DISPLAY).
+           IF LNK-MODE = 'B'
+               MOVE 1 TO WS-STEP
+               IF LNK-DAYS < 0
+                   MOVE -1 TO WS-STEP
+               END-IF
+               COMPUTE WS-REMAINING = FUNCTION ABS(LNK-DAYS)
+               PERFORM UNTIL WS-REMAINING = 0
+                   ADD WS-STEP TO WS-SERIAL
+                   COMPUTE WS-DOW = FUNCTION MOD(WS-SERIAL, 7)
+                   IF WS-DOW NOT = 0 AND WS-DOW NOT = 6
+                       SUBTRACT 1 FROM WS-REMAINING
+                   END-IF
+               END-PERFORM
+           ELSE
+               ADD LNK-DAYS TO WS-SERIAL
+           END-IF.
+           COMPUTE WS-RESULT-DATE = FUNCTION DATE-OF-INTEGER(WS-SERIAL).
+           MOVE WS-RESULT-DATE TO LNK-OUTPUT.
+           DIVIDE WS-RESULT-DATE BY 10000 GIVING LNK-YEAR
+               REMAINDER WS-REMAINDER.
+           DIVIDE WS-REMAINDER BY 100 GIVING LNK-MONTH
+               REMAINDER LNK-DAY.
+       VALIDATION-EXIT.
+           GOBACK.
+       END PROGRAM CBLC-DATE-ADD-DAYS.
