@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLC-BANKER-ROUND-TABLE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-IDX PIC 9(4) COMP VALUE 0.
+       01 WS-TABLE-LIMIT PIC 9(4) COMP VALUE 1000.
+       01 WS-ENTRY-STATUS PIC 9 VALUE 0.
+       COPY "CBLC-STATUS-CODES.cpy".
+       LINKAGE SECTION.
+       01 LNK-OPERAND-TABLE.
+          05 LNK-OPERAND-ENTRY OCCURS 1000 TIMES USAGE COMP-2.
+       01 LNK-TABLE-COUNT PIC 9(4) COMP.
+       01 LNK-SCALE PIC S9(4) COMP-5.
+       01 LNK-MODE PIC X.
+       01 LNK-RESULT-TABLE.
+          05 LNK-RESULT-ENTRY OCCURS 1000 TIMES USAGE COMP-2.
+       01 LNK-STATUS PIC 9.
+       PROCEDURE DIVISION USING BY REFERENCE LNK-OPERAND-TABLE
+           BY REFERENCE LNK-TABLE-COUNT BY REFERENCE LNK-SCALE
+           BY REFERENCE LNK-MODE BY REFERENCE LNK-RESULT-TABLE
+           BY REFERENCE LNK-STATUS.
+       MAIN.
+           MOVE CBLC-STATUS-OK TO LNK-STATUS.
+           IF LNK-TABLE-COUNT > WS-TABLE-LIMIT
+               MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
+               GOBACK
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > LNK-TABLE-COUNT
+               CALL "CBLC-BANKER-ROUND" USING
+                       BY REFERENCE LNK-OPERAND-ENTRY(WS-IDX)
+                       BY REFERENCE LNK-SCALE
+                       BY REFERENCE LNK-MODE
+                       BY REFERENCE LNK-RESULT-ENTRY(WS-IDX)
+                       BY REFERENCE WS-ENTRY-STATUS
+               END-CALL
+               IF WS-ENTRY-STATUS = CBLC-STATUS-RANGE-ERROR
+                   MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
+               END-IF
+           END-PERFORM.
+           GOBACK.
+       END PROGRAM CBLC-BANKER-ROUND-TABLE.
