@@ -10,30 +10,32 @@
        01 WS-REMAINDER PIC 9 COMP-3 VALUE 0.
        01 WS-HALF PIC 9V9 COMP-3 VALUE 0.5.
        01 WS-TWO PIC 9 COMP-3 VALUE 2.
+       COPY "CBLC-STATUS-CODES.cpy".
        LINKAGE SECTION.
        01 LNK-OPERAND USAGE COMP-2.
        01 LNK-SCALE PIC S9(4) COMP-5.
+       01 LNK-MODE PIC X.
        01 LNK-RESULT USAGE COMP-2.
        01 LNK-STATUS PIC 9.
        PROCEDURE DIVISION USING BY REFERENCE LNK-OPERAND
-           BY REFERENCE LNK-SCALE BY REFERENCE LNK-RESULT
-           BY REFERENCE LNK-STATUS.
+           BY REFERENCE LNK-SCALE BY REFERENCE LNK-MODE
+           BY REFERENCE LNK-RESULT BY REFERENCE LNK-STATUS.
        MAIN.
-           MOVE 0 TO LNK-STATUS.
+           MOVE CBLC-STATUS-OK TO LNK-STATUS.
            IF LNK-SCALE < 0 OR LNK-SCALE > 18
-               MOVE 2 TO LNK-STATUS
+               MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
                MOVE 0 TO LNK-RESULT
                GOBACK
            END-IF.
            COMPUTE WS-SCALE-POWER = 10 ** LNK-SCALE
                ON SIZE ERROR
-                   MOVE 2 TO LNK-STATUS
+                   MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
                    MOVE 0 TO LNK-RESULT
                    GOBACK
            END-COMPUTE.
            COMPUTE WS-SCALED = LNK-OPERAND * WS-SCALE-POWER
                ON SIZE ERROR
-                   MOVE 2 TO LNK-STATUS
+                   MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
                    MOVE 0 TO LNK-RESULT
                    GOBACK
            END-COMPUTE.
@@ -41,7 +43,7 @@
            COMPUTE WS-FRACTION = FUNCTION ABS(WS-SCALED - WS-INTEGER).
            MOVE WS-INTEGER TO WS-SCALED.
            IF WS-FRACTION > 0
-               MOVE 1 TO LNK-STATUS
+               MOVE CBLC-STATUS-ROUNDED TO LNK-STATUS
            END-IF
            IF WS-FRACTION > WS-HALF
                IF WS-SCALED >= 0
@@ -51,20 +53,33 @@
                END-IF
            ELSE
                IF WS-FRACTION = WS-HALF
-                   COMPUTE WS-ABS-INTEGER = FUNCTION ABS(WS-INTEGER)
-                   COMPUTE WS-REMAINDER = FUNCTION MOD(WS-ABS-INTEGER, WS-TWO)
-                   IF WS-REMAINDER NOT = 0
-                       IF WS-SCALED >= 0
-                           COMPUTE WS-SCALED = WS-INTEGER + 1
-                       ELSE
-                           COMPUTE WS-SCALED = WS-INTEGER - 1
-                       END-IF
-                   END-IF
+                   EVALUATE LNK-MODE
+                       WHEN 'T'
+                           CONTINUE
+                       WHEN 'H'
+                           IF WS-SCALED >= 0
+                               COMPUTE WS-SCALED = WS-INTEGER + 1
+                           ELSE
+                               COMPUTE WS-SCALED = WS-INTEGER - 1
+                           END-IF
+                       WHEN OTHER
+                           COMPUTE WS-ABS-INTEGER =
+                               FUNCTION ABS(WS-INTEGER)
+                           COMPUTE WS-REMAINDER =
+                               FUNCTION MOD(WS-ABS-INTEGER, WS-TWO)
+                           IF WS-REMAINDER NOT = 0
+                               IF WS-SCALED >= 0
+                                   COMPUTE WS-SCALED = WS-INTEGER + 1
+                               ELSE
+                                   COMPUTE WS-SCALED = WS-INTEGER - 1
+                               END-IF
+                           END-IF
+                   END-EVALUATE
                END-IF
            END-IF.
            COMPUTE LNK-RESULT = WS-SCALED / WS-SCALE-POWER
                ON SIZE ERROR
-                   MOVE 2 TO LNK-STATUS
+                   MOVE CBLC-STATUS-RANGE-ERROR TO LNK-STATUS
                    MOVE 0 TO LNK-RESULT
                    GOBACK
            END-COMPUTE.
