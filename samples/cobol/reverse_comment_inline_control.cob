@@ -3,17 +3,27 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 CONTROL-FLAG PIC X VALUE 'N'.
-       PROCEDURE DIVISION.
+       01 CONTROL-CODE PIC X VALUE 'N'.
+       LINKAGE SECTION.
+       01 LNK-CONTROL-CODE PIC X.
+       PROCEDURE DIVISION USING BY REFERENCE LNK-CONTROL-CODE.
 MAIN.
-*> comment before top-level if
-       IF CONTROL-FLAG = 'N'
-*> comment before then display
-           DISPLAY "THEN BRANCH".
-       ELSE
-*> comment before else display
-           DISPLAY "ELSE BRANCH".
-       END-IF.
+*> comment before top-level evaluate
+       MOVE LNK-CONTROL-CODE TO CONTROL-CODE.
+       EVALUATE CONTROL-CODE
+*> comment before then branch
+           WHEN 'N'
+               DISPLAY "THEN BRANCH"
+*> comment before else branch
+           WHEN 'Y'
+               DISPLAY "ELSE BRANCH"
+*> comment before third branch
+           WHEN 'R'
+               DISPLAY "REVIEW BRANCH"
+*> comment before default branch
+           WHEN OTHER
+               DISPLAY "DEFAULT BRANCH"
+       END-EVALUATE.
 *> comment before stop run
        STOP RUN.
        END PROGRAM REVERSE-COMMENT-INLINE-CONTROL.
