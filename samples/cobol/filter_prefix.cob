@@ -3,32 +3,390 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SOURCE-FILE ASSIGN TO "source.dat".
-           SELECT TARGET-FILE ASSIGN TO "target.dat".
+           SELECT SOURCE-FILE ASSIGN TO "source.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT TARGET-FILE ASSIGN TO "target.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PREFIX-CONTROL-FILE
+               ASSIGN TO "filter_prefix_control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PREFIX-CONTROL-STATUS.
+           SELECT REJECTED-FILE ASSIGN TO "rejected.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-REPORT-FILE
+               ASSIGN TO "filter_prefix_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BUCKET-ALLOW-FILE ASSIGN TO "bucket_allow.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BUCKET-DENY-FILE ASSIGN TO "bucket_deny.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BUCKET-HOLD-FILE ASSIGN TO "bucket_hold.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DAILY-PARAMETER-FILE
+               ASSIGN TO "daily_parameters.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-PARAM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "run_history_audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD  SOURCE-FILE.
+       FD  SOURCE-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON SOURCE-LINE-LENGTH.
        01  SOURCE-RECORD.
-           05  SOURCE-LINE PIC X(256).
-       FD  TARGET-FILE.
+           05  SOURCE-LINE PIC X(4096).
+       01  SOURCE-RECORD-DETAIL REDEFINES SOURCE-RECORD.
+           COPY "FLAT-DETAIL-RECORD.cpy".
+           05  FILLER PIC X(4085).
+       FD  TARGET-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON TARGET-LINE-LENGTH.
        01  TARGET-RECORD.
-           05  TARGET-LINE PIC X(256).
+           05  TARGET-LINE PIC X(4096).
+       01  TARGET-RECORD-DETAIL REDEFINES TARGET-RECORD.
+           COPY "FLAT-DETAIL-RECORD.cpy".
+           05  FILLER PIC X(4085).
+       FD  PREFIX-CONTROL-FILE.
+       01  PREFIX-CONTROL-LINE.
+           05  PREFIX-CONTROL-VALUE PIC X(8).
+           05  PREFIX-CONTROL-MODE PIC X.
+           05  PREFIX-CONTROL-BUCKET PIC X.
+       FD  REJECTED-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON REJECTED-LINE-LENGTH.
+       01  REJECTED-RECORD.
+           05  REJECTED-LINE PIC X(4096).
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE PIC X(64).
+       FD  BUCKET-ALLOW-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON BUCKET-ALLOW-LENGTH.
+       01  BUCKET-ALLOW-RECORD.
+           05  BUCKET-ALLOW-LINE PIC X(4096).
+       FD  BUCKET-DENY-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON BUCKET-DENY-LENGTH.
+       01  BUCKET-DENY-RECORD.
+           05  BUCKET-DENY-LINE PIC X(4096).
+       FD  BUCKET-HOLD-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON BUCKET-HOLD-LENGTH.
+       01  BUCKET-HOLD-RECORD.
+           05  BUCKET-HOLD-LINE PIC X(4096).
+       FD  DAILY-PARAMETER-FILE.
+       01  DAILY-PARAMETER-LINE.
+           COPY "DAILY-PARAMETERS.cpy".
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-LINE.
+           COPY "AUDIT-LOG-LINE.cpy".
        WORKING-STORAGE SECTION.
-       01  PREFIX PIC X(8) VALUE "ALLOW".
+       01  WS-READ-COUNT PIC 9(9) VALUE 0.
+       01  WS-MATCHED-COUNT PIC 9(9) VALUE 0.
+       01  WS-DROPPED-COUNT PIC 9(9) VALUE 0.
+       01  WS-DISPLAY-COUNT PIC Z(8)9.
+       01  WS-BUCKET-ALLOW-COUNT PIC 9(9) VALUE 0.
+       01  WS-BUCKET-DENY-COUNT PIC 9(9) VALUE 0.
+       01  WS-BUCKET-HOLD-COUNT PIC 9(9) VALUE 0.
+       01  SOURCE-LINE-LENGTH PIC 9(4) COMP VALUE 0.
+       01  TARGET-LINE-LENGTH PIC 9(4) COMP VALUE 0.
+       01  REJECTED-LINE-LENGTH PIC 9(4) COMP VALUE 0.
+       01  BUCKET-ALLOW-LENGTH PIC 9(4) COMP VALUE 0.
+       01  BUCKET-DENY-LENGTH PIC 9(4) COMP VALUE 0.
+       01  BUCKET-HOLD-LENGTH PIC 9(4) COMP VALUE 0.
        01  EOF-FLAG PIC X VALUE 'N'.
+       01  CONTROL-EOF-FLAG PIC X VALUE 'N'.
+       01  PREFIX-MATCHED PIC X VALUE 'N'.
+       01  WS-LEN-IDX PIC 9(2) VALUE 0.
+       01  PREFIX-TABLE.
+           05  PREFIX-ENTRY OCCURS 50 TIMES INDEXED BY PFX-IDX.
+               10  PREFIX-VALUE PIC X(8) VALUE SPACES.
+               10  PREFIX-LENGTH PIC 9(2) VALUE 0.
+               10  PREFIX-MODE PIC X VALUE 'S'.
+               10  PREFIX-BUCKET PIC X VALUE SPACE.
+       01  PREFIX-ENTRY-TOTAL PIC 9(2) VALUE 0.
+       01  WS-UPPER-SOURCE PIC X(8) VALUE SPACES.
+       01  WS-UPPER-PREFIX PIC X(8) VALUE SPACES.
+       01  WS-MASK-IDX PIC 9(2) VALUE 0.
+       01  WS-MASK-CHAR PIC X VALUE SPACE.
+       01  WILDCARD-CHAR PIC X VALUE '?'.
+       01  WS-DAILY-PARAM-STATUS PIC XX VALUE "00".
+       01  WS-SOURCE-STATUS PIC XX VALUE "00".
+       01  WS-PREFIX-CONTROL-STATUS PIC XX VALUE "00".
+       01  WS-SUFFIX-START PIC 9(4) COMP VALUE 0.
+       01  WS-CONTAINS-LIMIT PIC 9(4) COMP VALUE 0.
+       01  WS-CONTAINS-IDX PIC 9(4) COMP VALUE 0.
+       01  WS-AUDIT-LOG-STATUS PIC XX VALUE "00".
        PROCEDURE DIVISION.
+MAIN.
+           PERFORM LOAD-PREFIX-CONTROL.
+           PERFORM LOAD-DAILY-PARAMETERS.
+           PERFORM APPLY-DEFAULT-PREFIX.
            OPEN INPUT SOURCE-FILE
-                OUTPUT TARGET-FILE.
+                OUTPUT TARGET-FILE REJECTED-FILE
+                OUTPUT BUCKET-ALLOW-FILE BUCKET-DENY-FILE
+                       BUCKET-HOLD-FILE.
+           PERFORM CHECK-SOURCE-STATUS.
            PERFORM UNTIL EOF-FLAG = 'Y'
                READ SOURCE-FILE
                    AT END
                        MOVE 'Y' TO EOF-FLAG
                    NOT AT END
-                       IF SOURCE-LINE(1:5) = PREFIX(1:5)
-                           MOVE SOURCE-RECORD TO TARGET-RECORD
-                           WRITE TARGET-RECORD
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM CHECK-PREFIX-MATCH
+                       IF PREFIX-MATCHED = 'Y'
+                           ADD 1 TO WS-MATCHED-COUNT
+                           PERFORM ROUTE-MATCHED-RECORD
+                       ELSE
+                           ADD 1 TO WS-DROPPED-COUNT
+                           MOVE SOURCE-RECORD TO REJECTED-RECORD
+                           MOVE SOURCE-LINE-LENGTH TO
+                               REJECTED-LINE-LENGTH
+                           WRITE REJECTED-RECORD
                        END-IF
                END-READ
            END-PERFORM.
-           CLOSE SOURCE-FILE TARGET-FILE.
+           CLOSE SOURCE-FILE TARGET-FILE REJECTED-FILE.
+           CLOSE BUCKET-ALLOW-FILE BUCKET-DENY-FILE BUCKET-HOLD-FILE.
+           PERFORM WRITE-SUMMARY-REPORT.
+           PERFORM WRITE-AUDIT-LOG-ENTRY.
            STOP RUN.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WS-AUDIT-LOG-STATUS = "00"
+               MOVE "FILTER-PREFIX" TO AUDIT-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-RUN-TIMESTAMP
+               MOVE WS-READ-COUNT TO AUDIT-RECORDS-PROCESSED
+               MOVE WS-MATCHED-COUNT TO AUDIT-RECORDS-ACCEPTED
+               MOVE WS-DROPPED-COUNT TO AUDIT-RECORDS-REJECTED
+               WRITE AUDIT-LOG-LINE
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+       CHECK-SOURCE-STATUS.
+           IF WS-SOURCE-STATUS NOT = "00"
+               DISPLAY "FILTER-PREFIX: UNABLE TO OPEN SOURCE FILE "
+                   "source.dat, FILE STATUS " WS-SOURCE-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       ROUTE-MATCHED-RECORD.
+           EVALUATE PREFIX-BUCKET(PFX-IDX)
+               WHEN 'A'
+                   ADD 1 TO WS-BUCKET-ALLOW-COUNT
+                   MOVE SOURCE-RECORD TO BUCKET-ALLOW-RECORD
+                   MOVE SOURCE-LINE-LENGTH TO BUCKET-ALLOW-LENGTH
+                   WRITE BUCKET-ALLOW-RECORD
+               WHEN 'D'
+                   ADD 1 TO WS-BUCKET-DENY-COUNT
+                   MOVE SOURCE-RECORD TO BUCKET-DENY-RECORD
+                   MOVE SOURCE-LINE-LENGTH TO BUCKET-DENY-LENGTH
+                   WRITE BUCKET-DENY-RECORD
+               WHEN 'H'
+                   ADD 1 TO WS-BUCKET-HOLD-COUNT
+                   MOVE SOURCE-RECORD TO BUCKET-HOLD-RECORD
+                   MOVE SOURCE-LINE-LENGTH TO BUCKET-HOLD-LENGTH
+                   WRITE BUCKET-HOLD-RECORD
+               WHEN OTHER
+                   MOVE SOURCE-RECORD TO TARGET-RECORD
+                   MOVE SOURCE-LINE-LENGTH TO TARGET-LINE-LENGTH
+                   WRITE TARGET-RECORD
+           END-EVALUATE.
+
+       LOAD-PREFIX-CONTROL.
+           OPEN INPUT PREFIX-CONTROL-FILE.
+           IF WS-PREFIX-CONTROL-STATUS = "00"
+               PERFORM UNTIL CONTROL-EOF-FLAG = 'Y'
+                   READ PREFIX-CONTROL-FILE
+                       AT END
+                           MOVE 'Y' TO CONTROL-EOF-FLAG
+                       NOT AT END
+                           IF PREFIX-ENTRY-TOTAL < 50
+                               ADD 1 TO PREFIX-ENTRY-TOTAL
+                               MOVE PREFIX-CONTROL-VALUE TO
+                                   PREFIX-VALUE(PREFIX-ENTRY-TOTAL)
+                               IF PREFIX-CONTROL-MODE = SPACE
+                                   MOVE 'S' TO
+                                       PREFIX-MODE(PREFIX-ENTRY-TOTAL)
+                               ELSE
+                                   MOVE PREFIX-CONTROL-MODE TO
+                                       PREFIX-MODE(PREFIX-ENTRY-TOTAL)
+                               END-IF
+                               MOVE PREFIX-CONTROL-BUCKET TO
+                                   PREFIX-BUCKET(PREFIX-ENTRY-TOTAL)
+                               PERFORM COMPUTE-PREFIX-LENGTH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PREFIX-CONTROL-FILE
+           END-IF.
+
+       LOAD-DAILY-PARAMETERS.
+           OPEN INPUT DAILY-PARAMETER-FILE.
+           IF WS-DAILY-PARAM-STATUS = "00"
+               READ DAILY-PARAMETER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PREFIX-ENTRY-TOTAL = 0
+                               AND DAILY-PARAM-FILTER-PREFIX
+                                   NOT = SPACES
+                           ADD 1 TO PREFIX-ENTRY-TOTAL
+                           MOVE DAILY-PARAM-FILTER-PREFIX TO
+                               PREFIX-VALUE(PREFIX-ENTRY-TOTAL)
+                           IF DAILY-PARAM-FILTER-MODE = SPACE
+                               MOVE 'S' TO
+                                   PREFIX-MODE(PREFIX-ENTRY-TOTAL)
+                           ELSE
+                               MOVE DAILY-PARAM-FILTER-MODE TO
+                                   PREFIX-MODE(PREFIX-ENTRY-TOTAL)
+                           END-IF
+                           PERFORM COMPUTE-PREFIX-LENGTH
+                       END-IF
+               END-READ
+               CLOSE DAILY-PARAMETER-FILE
+           END-IF.
+
+       APPLY-DEFAULT-PREFIX.
+           IF PREFIX-ENTRY-TOTAL = 0
+               ADD 1 TO PREFIX-ENTRY-TOTAL
+               MOVE "ALLOW" TO PREFIX-VALUE(PREFIX-ENTRY-TOTAL)
+               MOVE 'S' TO PREFIX-MODE(PREFIX-ENTRY-TOTAL)
+               MOVE SPACE TO PREFIX-BUCKET(PREFIX-ENTRY-TOTAL)
+               PERFORM COMPUTE-PREFIX-LENGTH
+           END-IF.
+
+       COMPUTE-PREFIX-LENGTH.
+           MOVE 8 TO WS-LEN-IDX.
+           PERFORM UNTIL WS-LEN-IDX = 0
+               IF PREFIX-VALUE(PREFIX-ENTRY-TOTAL)(WS-LEN-IDX:1)
+                       NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+               SUBTRACT 1 FROM WS-LEN-IDX
+           END-PERFORM.
+           MOVE WS-LEN-IDX TO PREFIX-LENGTH(PREFIX-ENTRY-TOTAL).
+
+       CHECK-PREFIX-MATCH.
+           MOVE 'N' TO PREFIX-MATCHED.
+           PERFORM VARYING PFX-IDX FROM 1 BY 1
+                   UNTIL PFX-IDX > PREFIX-ENTRY-TOTAL
+               IF PREFIX-LENGTH(PFX-IDX) > 0
+                   PERFORM MATCH-ONE-PREFIX
+                   IF PREFIX-MATCHED = 'Y'
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       MATCH-ONE-PREFIX.
+           EVALUATE PREFIX-MODE(PFX-IDX)
+               WHEN 'I'
+                   IF SOURCE-LINE-LENGTH >= PREFIX-LENGTH(PFX-IDX)
+                       MOVE SOURCE-LINE(1:PREFIX-LENGTH(PFX-IDX)) TO
+                           WS-UPPER-SOURCE
+                       MOVE PREFIX-VALUE(PFX-IDX)
+                           (1:PREFIX-LENGTH(PFX-IDX)) TO
+                           WS-UPPER-PREFIX
+                       MOVE FUNCTION UPPER-CASE(WS-UPPER-SOURCE) TO
+                           WS-UPPER-SOURCE
+                       MOVE FUNCTION UPPER-CASE(WS-UPPER-PREFIX) TO
+                           WS-UPPER-PREFIX
+                       IF WS-UPPER-SOURCE(1:PREFIX-LENGTH(PFX-IDX)) =
+                           WS-UPPER-PREFIX(1:PREFIX-LENGTH(PFX-IDX))
+                           MOVE 'Y' TO PREFIX-MATCHED
+                       END-IF
+                   END-IF
+               WHEN 'W'
+                   MOVE 'Y' TO PREFIX-MATCHED
+                   PERFORM VARYING WS-MASK-IDX FROM 1 BY 1
+                           UNTIL WS-MASK-IDX > PREFIX-LENGTH(PFX-IDX)
+                       MOVE PREFIX-VALUE(PFX-IDX)(WS-MASK-IDX:1)
+                           TO WS-MASK-CHAR
+                       IF WS-MASK-CHAR NOT = WILDCARD-CHAR
+                           IF SOURCE-LINE(WS-MASK-IDX:1) NOT =
+                               WS-MASK-CHAR
+                               MOVE 'N' TO PREFIX-MATCHED
+                               EXIT PERFORM
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               WHEN 'X'
+                   IF SOURCE-LINE-LENGTH >= PREFIX-LENGTH(PFX-IDX)
+                       COMPUTE WS-SUFFIX-START =
+                           SOURCE-LINE-LENGTH - PREFIX-LENGTH(PFX-IDX)
+                               + 1
+                       IF SOURCE-LINE(WS-SUFFIX-START:
+                               PREFIX-LENGTH(PFX-IDX)) =
+                               PREFIX-VALUE(PFX-IDX)
+                                   (1:PREFIX-LENGTH(PFX-IDX))
+                           MOVE 'Y' TO PREFIX-MATCHED
+                       END-IF
+                   END-IF
+               WHEN 'C'
+                   IF SOURCE-LINE-LENGTH >= PREFIX-LENGTH(PFX-IDX)
+                       COMPUTE WS-CONTAINS-LIMIT =
+                           SOURCE-LINE-LENGTH - PREFIX-LENGTH(PFX-IDX)
+                               + 1
+                       PERFORM VARYING WS-CONTAINS-IDX FROM 1 BY 1
+                               UNTIL WS-CONTAINS-IDX > WS-CONTAINS-LIMIT
+                           IF SOURCE-LINE(WS-CONTAINS-IDX:
+                                   PREFIX-LENGTH(PFX-IDX)) =
+                                   PREFIX-VALUE(PFX-IDX)
+                                       (1:PREFIX-LENGTH(PFX-IDX))
+                               MOVE 'Y' TO PREFIX-MATCHED
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               WHEN OTHER
+                   IF SOURCE-LINE-LENGTH >= PREFIX-LENGTH(PFX-IDX)
+                       IF SOURCE-LINE(1:PREFIX-LENGTH(PFX-IDX)) =
+                           PREFIX-VALUE(PFX-IDX)
+                               (1:PREFIX-LENGTH(PFX-IDX))
+                           MOVE 'Y' TO PREFIX-MATCHED
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE "FILTER-PREFIX SUMMARY REPORT" TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           MOVE WS-READ-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "RECORDS READ: " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           MOVE WS-MATCHED-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "RECORDS MATCHED: " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           MOVE WS-DROPPED-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "RECORDS DROPPED: " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           MOVE WS-BUCKET-ALLOW-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "BUCKET ALLOW COUNT: " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           MOVE WS-BUCKET-DENY-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "BUCKET DENY COUNT: " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           MOVE WS-BUCKET-HOLD-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "BUCKET HOLD COUNT: " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           CLOSE SUMMARY-REPORT-FILE.
