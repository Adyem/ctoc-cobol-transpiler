@@ -3,16 +3,48 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 running-total-value PIC 9(4) VALUE 0005.
-       01 status-flag PIC X VALUE 'n'.
-       01 scratch-note PIC X(12) VALUE 'raw value'.
-       PROCEDURE DIVISION.
+       01 WS-INPUT-LEN PIC 9(4) COMP VALUE 0.
+       01 WS-IDX PIC 9(4) COMP VALUE 0.
+       01 WS-CURRENT-CHAR PIC X VALUE SPACE.
+       01 WS-START-OF-WORD PIC X VALUE 'Y'.
+       LINKAGE SECTION.
+       01 LNK-INPUT.
+          05 LNK-INPUT-LEN PIC 9(4) COMP.
+          05 LNK-INPUT-BUF PIC X(255).
+       01 LNK-RESULT.
+          05 LNK-RESULT-LEN PIC 9(4) COMP.
+          05 LNK-RESULT-BUF PIC X(255).
+       01 LNK-STATUS PIC X.
+       PROCEDURE DIVISION USING BY REFERENCE LNK-INPUT
+           BY REFERENCE LNK-RESULT BY REFERENCE LNK-STATUS.
 ENTRY-PARAGRAPH.
-       MOVE 'mixED Case value' TO scratch-note.
-       MOVE 0000 TO running-total-value.
-       MOVE 'y' TO status-flag.
-       STOP RUN.
+       MOVE 'Y' TO LNK-STATUS.
+       MOVE SPACES TO LNK-RESULT-BUF.
+       MOVE 0 TO LNK-RESULT-LEN.
+       MOVE LNK-INPUT-LEN TO WS-INPUT-LEN.
+       IF WS-INPUT-LEN = 0 OR WS-INPUT-LEN > 255
+           MOVE 'N' TO LNK-STATUS
+           GOBACK
+       END-IF.
+       PERFORM NORMALIZE-VALUES.
+       GOBACK.
 NORMALIZE-VALUES.
-       MOVE 0007 TO running-total-value.
-       MOVE 'done' TO scratch-note.
-       STOP RUN.
+       MOVE 'Y' TO WS-START-OF-WORD.
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-INPUT-LEN
+           MOVE LNK-INPUT-BUF(WS-IDX:1) TO WS-CURRENT-CHAR
+           IF WS-CURRENT-CHAR = SPACE
+               MOVE 'Y' TO WS-START-OF-WORD
+           ELSE
+               IF WS-START-OF-WORD = 'Y'
+                   MOVE FUNCTION UPPER-CASE(WS-CURRENT-CHAR)
+                       TO WS-CURRENT-CHAR
+               ELSE
+                   MOVE FUNCTION LOWER-CASE(WS-CURRENT-CHAR)
+                       TO WS-CURRENT-CHAR
+               END-IF
+               MOVE 'N' TO WS-START-OF-WORD
+           END-IF
+           MOVE WS-CURRENT-CHAR TO LNK-RESULT-BUF(WS-IDX:1)
+       END-PERFORM.
+       MOVE WS-INPUT-LEN TO LNK-RESULT-LEN.
+       END PROGRAM NORMALIZATION-DEMO.
