@@ -0,0 +1,5 @@
+           05  AUDIT-PROGRAM-NAME PIC X(20).
+           05  AUDIT-RUN-TIMESTAMP PIC X(14).
+           05  AUDIT-RECORDS-PROCESSED PIC 9(9).
+           05  AUDIT-RECORDS-ACCEPTED PIC 9(9).
+           05  AUDIT-RECORDS-REJECTED PIC 9(9).
