@@ -0,0 +1,2 @@
+           05  RECORD-STATUS PIC X.
+           05  RECORD-AMOUNT PIC S9(7)V99 SIGN LEADING SEPARATE.
