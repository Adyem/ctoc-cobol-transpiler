@@ -0,0 +1,3 @@
+           05  DAILY-PARAM-ACCEPT-CODE PIC X.
+           05  DAILY-PARAM-FILTER-PREFIX PIC X(8).
+           05  DAILY-PARAM-FILTER-MODE PIC X.
