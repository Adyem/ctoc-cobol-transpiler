@@ -3,30 +3,482 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "records.dat".
+           SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILENAME
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT FILE-LIST-FILE
+               ASSIGN TO "record_summary_filelist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-LIST-STATUS.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "summary_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTS-FILE ASSIGN TO "record_summary_rejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTERNAL-CONTROL-FILE
+               ASSIGN TO "record_summary_control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTERNAL-CONTROL-STATUS.
+           SELECT AMOUNT-BAND-CONTROL-FILE
+               ASSIGN TO "record_summary_bands.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAND-CONTROL-STATUS.
+           SELECT DAILY-PARAMETER-FILE
+               ASSIGN TO "daily_parameters.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-PARAM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "run_history_audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD.
-           05  RECORD-STATUS PIC X.
-           05  RECORD-AMOUNT PIC 9(6).
+           COPY "FLAT-DETAIL-RECORD.cpy".
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE PIC X(64).
+       FD  REJECTS-FILE.
+       01  REJECTS-LINE PIC X(80).
+       FD  FILE-LIST-FILE.
+       01  FILE-LIST-LINE PIC X(80).
+       FD  EXTERNAL-CONTROL-FILE.
+       01  EXTERNAL-CONTROL-LINE.
+           05  EXT-CONTROL-COUNT PIC 9(9).
+           05  EXT-CONTROL-AMOUNT PIC S9(9)V99 SIGN LEADING SEPARATE.
+       FD  AMOUNT-BAND-CONTROL-FILE.
+       01  AMOUNT-BAND-CONTROL-LINE PIC S9(9)V99 SIGN LEADING SEPARATE.
+       FD  DAILY-PARAMETER-FILE.
+       01  DAILY-PARAMETER-LINE.
+           COPY "DAILY-PARAMETERS.cpy".
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-LINE.
+           COPY "AUDIT-LOG-LINE.cpy".
        WORKING-STORAGE SECTION.
        01  EOF-FLAG PIC X VALUE 'N'.
-       01  TOTAL-AMOUNT PIC 9(7) VALUE 0.
+       01  TOTAL-AMOUNT PIC S9(9)V99 VALUE 0.
        01  ACCEPTED-COUNT PIC 9(4) VALUE 0.
+       01  REJECTED-COUNT PIC 9(4) VALUE 0.
+       01  WS-INPUT-STATUS PIC XX VALUE "00".
+       01  RECORDS-READ PIC 9(9) VALUE 0.
+       01  STATUS-TALLY.
+           05  STATUS-ENTRY OCCURS 20 TIMES INDEXED BY STAT-IDX.
+               10  STATUS-ENTRY-CODE PIC X VALUE SPACE.
+               10  STATUS-ENTRY-COUNT PIC 9(6) VALUE 0.
+       01  STATUS-ENTRY-TOTAL PIC 9(2) VALUE 0.
+       01  WS-DISPLAY-COUNT PIC Z(6)9.
+       01  WS-AMOUNT-DISPLAY PIC -(8)9.99.
+       01  WS-REJECT-AMOUNT-DISPLAY PIC -(6)9.99.
+       01  WS-REJECT-REASON PIC X(20) VALUE SPACES.
+       01  WS-MAX-VALID-AMOUNT PIC S9(7)V99 VALUE 999999.99.
+       01  WS-MIN-VALID-AMOUNT PIC S9(7)V99 VALUE -999999.99.
+       01  WS-EXTERNAL-CONTROL-STATUS PIC XX VALUE "00".
+       01  WS-EXTERNAL-CONTROL-PRESENT PIC X VALUE 'N'.
+       01  WS-EXTERNAL-COUNT PIC 9(9) VALUE 0.
+       01  WS-EXTERNAL-AMOUNT PIC S9(9)V99 VALUE 0.
+       01  WS-DISCREPANCY-FLAG PIC X VALUE 'N'.
+       01  WS-EXTERNAL-COUNT-DISPLAY PIC Z(8)9.
+       01  WS-EXTERNAL-AMOUNT-DISPLAY PIC -(8)9.99.
+       01  WS-BAND-CONTROL-STATUS PIC XX VALUE "00".
+       01  AMOUNT-BAND-TABLE.
+           05  AMOUNT-BAND-ENTRY OCCURS 10 TIMES INDEXED BY BAND-IDX.
+               10  BAND-UPPER-LIMIT PIC S9(9)V99 VALUE 0.
+               10  BAND-COUNT PIC 9(6) VALUE 0.
+               10  BAND-SUBTOTAL PIC S9(9)V99 VALUE 0.
+       01  AMOUNT-BAND-THRESHOLDS PIC 9(2) VALUE 0.
+       01  AMOUNT-BAND-BUCKETS PIC 9(2) VALUE 0.
+       01  WS-BAND-UPPER-DISPLAY PIC -(8)9.99.
+       01  WS-BAND-COUNT-DISPLAY PIC Z(5)9.
+       01  WS-BAND-SUBTOTAL-DISPLAY PIC -(8)9.99.
+       01  WS-DAILY-PARAM-STATUS PIC XX VALUE "00".
+       01  WS-ACCEPT-CODE PIC X VALUE "A".
+       01  WS-INPUT-FILENAME PIC X(80) VALUE "records.dat".
+       01  WS-FILE-LIST-STATUS PIC XX VALUE "00".
+       01  WS-CONSOLIDATION-MODE PIC X VALUE 'N'.
+       01  FILE-LIST-TABLE.
+           05  FILE-LIST-ENTRY OCCURS 50 TIMES INDEXED BY FILE-IDX.
+               10  FILE-LIST-NAME PIC X(80).
+               10  FILE-LIST-ACCEPTED-COUNT PIC 9(9) VALUE 0.
+               10  FILE-LIST-TOTAL-AMOUNT PIC S9(9)V99 VALUE 0.
+       01  FILE-LIST-TOTAL PIC 9(2) VALUE 0.
+       01  GRAND-ACCEPTED-COUNT PIC 9(9) VALUE 0.
+       01  GRAND-TOTAL-AMOUNT PIC S9(11)V99 VALUE 0.
+       01  WS-PER-FILE-COUNT-DISPLAY PIC Z(8)9.
+       01  WS-PER-FILE-AMOUNT-DISPLAY PIC -(9)9.99.
+       01  WS-GRAND-COUNT-DISPLAY PIC Z(8)9.
+       01  WS-GRAND-AMOUNT-DISPLAY PIC -(10)9.99.
+       01  WS-AUDIT-LOG-STATUS PIC XX VALUE "00".
        PROCEDURE DIVISION.
 MAIN.
-           OPEN INPUT INPUT-FILE.
-           PERFORM UNTIL EOF-FLAG = 'Y'
-               READ INPUT-FILE
+           PERFORM LOAD-DAILY-PARAMETERS.
+           PERFORM LOAD-EXTERNAL-CONTROL.
+           PERFORM LOAD-AMOUNT-BANDS.
+           PERFORM LOAD-FILE-LIST.
+           IF WS-CONSOLIDATION-MODE = 'Y'
+               PERFORM PROCESS-ALL-FILES
+               PERFORM CHECK-DISCREPANCY
+           ELSE
+               MOVE "records.dat" TO WS-INPUT-FILENAME
+               OPEN INPUT INPUT-FILE
+               PERFORM CHECK-INPUT-STATUS
+               OPEN OUTPUT REJECTS-FILE
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                   READ INPUT-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO RECORDS-READ
+                           PERFORM TALLY-STATUS
+                           IF RECORD-STATUS = WS-ACCEPT-CODE
+                               IF RECORD-AMOUNT NUMERIC
+                                       AND RECORD-AMOUNT <=
+                                           WS-MAX-VALID-AMOUNT
+                                       AND RECORD-AMOUNT >=
+                                           WS-MIN-VALID-AMOUNT
+                                   ADD 1 TO ACCEPTED-COUNT
+                                   ADD RECORD-AMOUNT TO TOTAL-AMOUNT
+                                   PERFORM TALLY-AMOUNT-BAND
+                               ELSE
+                                   ADD 1 TO REJECTED-COUNT
+                                   MOVE "INVALID AMOUNT" TO
+                                       WS-REJECT-REASON
+                                   PERFORM WRITE-REJECT-RECORD
+                               END-IF
+                           ELSE
+                               ADD 1 TO REJECTED-COUNT
+                               MOVE "NON-ACCEPTED STATUS" TO
+                                   WS-REJECT-REASON
+                               PERFORM WRITE-REJECT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INPUT-FILE
+               CLOSE REJECTS-FILE
+               PERFORM CHECK-DISCREPANCY
+           END-IF.
+           PERFORM WRITE-SUMMARY-REPORT.
+           PERFORM WRITE-AUDIT-LOG-ENTRY.
+           STOP RUN.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WS-AUDIT-LOG-STATUS = "00"
+               MOVE "RECORD-SUMMARY" TO AUDIT-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-RUN-TIMESTAMP
+               MOVE RECORDS-READ TO AUDIT-RECORDS-PROCESSED
+               IF WS-CONSOLIDATION-MODE = 'Y'
+                   MOVE GRAND-ACCEPTED-COUNT TO AUDIT-RECORDS-ACCEPTED
+               ELSE
+                   MOVE ACCEPTED-COUNT TO AUDIT-RECORDS-ACCEPTED
+               END-IF
+               MOVE REJECTED-COUNT TO AUDIT-RECORDS-REJECTED
+               WRITE AUDIT-LOG-LINE
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+       CHECK-INPUT-STATUS.
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "RECORD-SUMMARY: UNABLE TO OPEN INPUT FILE "
+                   WS-INPUT-FILENAME(1:40) ", FILE STATUS "
+                   WS-INPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-FILE-LIST.
+           OPEN INPUT FILE-LIST-FILE.
+           IF WS-FILE-LIST-STATUS = "00"
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                       OR FILE-LIST-TOTAL >= 50
+                   READ FILE-LIST-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           IF FILE-LIST-LINE NOT = SPACES
+                               ADD 1 TO FILE-LIST-TOTAL
+                               MOVE FILE-LIST-LINE TO
+                                   FILE-LIST-NAME(FILE-LIST-TOTAL)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FILE-LIST-FILE
+               MOVE 'N' TO EOF-FLAG
+               IF FILE-LIST-TOTAL > 0
+                   MOVE 'Y' TO WS-CONSOLIDATION-MODE
+               END-IF
+           END-IF.
+
+       PROCESS-ALL-FILES.
+           OPEN OUTPUT REJECTS-FILE.
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+                   UNTIL FILE-IDX > FILE-LIST-TOTAL
+               MOVE FILE-LIST-NAME(FILE-IDX) TO WS-INPUT-FILENAME
+               MOVE 'N' TO EOF-FLAG
+               OPEN INPUT INPUT-FILE
+               PERFORM CHECK-INPUT-STATUS
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                   READ INPUT-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO RECORDS-READ
+                           PERFORM TALLY-STATUS
+                           IF RECORD-STATUS = WS-ACCEPT-CODE
+                               IF RECORD-AMOUNT NUMERIC
+                                       AND RECORD-AMOUNT <=
+                                           WS-MAX-VALID-AMOUNT
+                                       AND RECORD-AMOUNT >=
+                                           WS-MIN-VALID-AMOUNT
+                                   ADD 1 TO
+                                       FILE-LIST-ACCEPTED-COUNT
+                                           (FILE-IDX)
+                                   ADD RECORD-AMOUNT TO
+                                       FILE-LIST-TOTAL-AMOUNT
+                                           (FILE-IDX)
+                                   PERFORM TALLY-AMOUNT-BAND
+                               ELSE
+                                   ADD 1 TO REJECTED-COUNT
+                                   MOVE "INVALID AMOUNT" TO
+                                       WS-REJECT-REASON
+                                   PERFORM WRITE-REJECT-RECORD
+                               END-IF
+                           ELSE
+                               ADD 1 TO REJECTED-COUNT
+                               MOVE "NON-ACCEPTED STATUS" TO
+                                   WS-REJECT-REASON
+                               PERFORM WRITE-REJECT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INPUT-FILE
+               ADD FILE-LIST-ACCEPTED-COUNT(FILE-IDX) TO
+                   GRAND-ACCEPTED-COUNT
+               ADD FILE-LIST-TOTAL-AMOUNT(FILE-IDX) TO
+                   GRAND-TOTAL-AMOUNT
+           END-PERFORM.
+           CLOSE REJECTS-FILE.
+
+       LOAD-EXTERNAL-CONTROL.
+           OPEN INPUT EXTERNAL-CONTROL-FILE.
+           IF WS-EXTERNAL-CONTROL-STATUS = "00"
+               READ EXTERNAL-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE EXT-CONTROL-COUNT TO WS-EXTERNAL-COUNT
+                       MOVE EXT-CONTROL-AMOUNT TO WS-EXTERNAL-AMOUNT
+                       MOVE 'Y' TO WS-EXTERNAL-CONTROL-PRESENT
+               END-READ
+               CLOSE EXTERNAL-CONTROL-FILE
+           END-IF.
+
+       CHECK-DISCREPANCY.
+           IF WS-EXTERNAL-CONTROL-PRESENT = 'Y'
+               IF WS-CONSOLIDATION-MODE = 'Y'
+                   IF GRAND-ACCEPTED-COUNT NOT = WS-EXTERNAL-COUNT
+                           OR GRAND-TOTAL-AMOUNT NOT =
+                               WS-EXTERNAL-AMOUNT
+                       MOVE 'Y' TO WS-DISCREPANCY-FLAG
+                   END-IF
+               ELSE
+                   IF ACCEPTED-COUNT NOT = WS-EXTERNAL-COUNT
+                           OR TOTAL-AMOUNT NOT = WS-EXTERNAL-AMOUNT
+                       MOVE 'Y' TO WS-DISCREPANCY-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOAD-DAILY-PARAMETERS.
+           OPEN INPUT DAILY-PARAMETER-FILE.
+           IF WS-DAILY-PARAM-STATUS = "00"
+               READ DAILY-PARAMETER-FILE
                    AT END
-                       MOVE 'Y' TO EOF-FLAG
+                       CONTINUE
                    NOT AT END
-                       IF RECORD-STATUS = "A"
-                           ADD 1 TO ACCEPTED-COUNT
-                           ADD RECORD-AMOUNT TO TOTAL-AMOUNT
+                       IF DAILY-PARAM-ACCEPT-CODE NOT = SPACE
+                           MOVE DAILY-PARAM-ACCEPT-CODE TO
+                               WS-ACCEPT-CODE
                        END-IF
                END-READ
+               CLOSE DAILY-PARAMETER-FILE
+           END-IF.
+
+       LOAD-AMOUNT-BANDS.
+           OPEN INPUT AMOUNT-BAND-CONTROL-FILE.
+           IF WS-BAND-CONTROL-STATUS = "00"
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                       OR AMOUNT-BAND-THRESHOLDS >= 9
+                   READ AMOUNT-BAND-CONTROL-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO AMOUNT-BAND-THRESHOLDS
+                           MOVE AMOUNT-BAND-CONTROL-LINE TO
+                               BAND-UPPER-LIMIT(AMOUNT-BAND-THRESHOLDS)
+                   END-READ
+               END-PERFORM
+               CLOSE AMOUNT-BAND-CONTROL-FILE
+               MOVE 'N' TO EOF-FLAG
+           END-IF.
+           IF AMOUNT-BAND-THRESHOLDS = 0
+               MOVE 99.99 TO BAND-UPPER-LIMIT(1)
+               MOVE 999.99 TO BAND-UPPER-LIMIT(2)
+               MOVE 2 TO AMOUNT-BAND-THRESHOLDS
+           END-IF.
+           ADD 1 TO AMOUNT-BAND-THRESHOLDS GIVING AMOUNT-BAND-BUCKETS.
+           MOVE 999999999.99 TO
+               BAND-UPPER-LIMIT(AMOUNT-BAND-BUCKETS).
+
+       TALLY-AMOUNT-BAND.
+           PERFORM VARYING BAND-IDX FROM 1 BY 1
+                   UNTIL BAND-IDX > AMOUNT-BAND-BUCKETS
+               IF RECORD-AMOUNT <= BAND-UPPER-LIMIT(BAND-IDX)
+                   ADD 1 TO BAND-COUNT(BAND-IDX)
+                   ADD RECORD-AMOUNT TO BAND-SUBTOTAL(BAND-IDX)
+                   EXIT PERFORM
+               END-IF
            END-PERFORM.
-           CLOSE INPUT-FILE.
-           STOP RUN.
+
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECTS-LINE.
+           IF RECORD-AMOUNT NUMERIC
+               MOVE RECORD-AMOUNT TO WS-REJECT-AMOUNT-DISPLAY
+               STRING "STATUS " RECORD-STATUS
+                   " AMOUNT " WS-REJECT-AMOUNT-DISPLAY
+                   " REASON " WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECTS-LINE
+           ELSE
+               STRING "STATUS " RECORD-STATUS
+                   " AMOUNT NON-NUMERIC"
+                   " REASON " WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECTS-LINE
+           END-IF.
+           WRITE REJECTS-LINE.
+
+       TALLY-STATUS.
+           PERFORM VARYING STAT-IDX FROM 1 BY 1
+                   UNTIL STAT-IDX > STATUS-ENTRY-TOTAL
+               IF STATUS-ENTRY-CODE(STAT-IDX) = RECORD-STATUS
+                   ADD 1 TO STATUS-ENTRY-COUNT(STAT-IDX)
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+           IF STATUS-ENTRY-TOTAL < 20
+               ADD 1 TO STATUS-ENTRY-TOTAL
+               MOVE RECORD-STATUS TO
+                   STATUS-ENTRY-CODE(STATUS-ENTRY-TOTAL)
+               MOVE 1 TO STATUS-ENTRY-COUNT(STATUS-ENTRY-TOTAL)
+           END-IF.
+
+       WRITE-CONSOLIDATION-BREAKDOWN.
+           MOVE "PER-FILE CONSOLIDATION BREAKDOWN:" TO
+               SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+                   UNTIL FILE-IDX > FILE-LIST-TOTAL
+               MOVE FILE-LIST-ACCEPTED-COUNT(FILE-IDX) TO
+                   WS-PER-FILE-COUNT-DISPLAY
+               MOVE FILE-LIST-TOTAL-AMOUNT(FILE-IDX) TO
+                   WS-PER-FILE-AMOUNT-DISPLAY
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "  FILE " FILE-LIST-NAME(FILE-IDX)(1:32)
+                   " ACCEPTED: " WS-PER-FILE-COUNT-DISPLAY
+                   " AMOUNT: " WS-PER-FILE-AMOUNT-DISPLAY
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+           END-PERFORM.
+           MOVE GRAND-ACCEPTED-COUNT TO WS-GRAND-COUNT-DISPLAY.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "GRAND TOTAL ACCEPTED COUNT: "
+               WS-GRAND-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           MOVE GRAND-TOTAL-AMOUNT TO WS-GRAND-AMOUNT-DISPLAY.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "GRAND TOTAL AMOUNT: " WS-GRAND-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE "RECORD SUMMARY REPORT" TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           IF WS-CONSOLIDATION-MODE = 'Y'
+               PERFORM WRITE-CONSOLIDATION-BREAKDOWN
+           ELSE
+               MOVE ACCEPTED-COUNT TO WS-DISPLAY-COUNT
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "ACCEPTED COUNT: " WS-DISPLAY-COUNT
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+           END-IF.
+           MOVE REJECTED-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "REJECTED COUNT: " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           IF WS-CONSOLIDATION-MODE NOT = 'Y'
+               MOVE TOTAL-AMOUNT TO WS-AMOUNT-DISPLAY
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "TOTAL AMOUNT: " WS-AMOUNT-DISPLAY
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+           END-IF.
+           MOVE "STATUS CODE BREAKDOWN:" TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           PERFORM VARYING STAT-IDX FROM 1 BY 1
+                   UNTIL STAT-IDX > STATUS-ENTRY-TOTAL
+               MOVE STATUS-ENTRY-COUNT(STAT-IDX) TO WS-DISPLAY-COUNT
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "  STATUS " STATUS-ENTRY-CODE(STAT-IDX)
+                   " COUNT: " WS-DISPLAY-COUNT
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+           END-PERFORM.
+           MOVE "AMOUNT BAND BREAKDOWN:" TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           PERFORM VARYING BAND-IDX FROM 1 BY 1
+                   UNTIL BAND-IDX > AMOUNT-BAND-BUCKETS
+               MOVE BAND-COUNT(BAND-IDX) TO WS-BAND-COUNT-DISPLAY
+               MOVE BAND-SUBTOTAL(BAND-IDX) TO
+                   WS-BAND-SUBTOTAL-DISPLAY
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               IF BAND-IDX = AMOUNT-BAND-BUCKETS
+                   STRING "  UP TO AND ABOVE PRIOR BAND"
+                       " COUNT: " WS-BAND-COUNT-DISPLAY
+                       " SUBTOTAL: " WS-BAND-SUBTOTAL-DISPLAY
+                       DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               ELSE
+                   MOVE BAND-UPPER-LIMIT(BAND-IDX) TO
+                       WS-BAND-UPPER-DISPLAY
+                   STRING "  UP TO " WS-BAND-UPPER-DISPLAY
+                       " COUNT: " WS-BAND-COUNT-DISPLAY
+                       " SUBTOTAL: " WS-BAND-SUBTOTAL-DISPLAY
+                       DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               END-IF
+               WRITE SUMMARY-REPORT-LINE
+           END-PERFORM.
+           IF WS-EXTERNAL-CONTROL-PRESENT = 'Y'
+               MOVE WS-EXTERNAL-COUNT TO WS-EXTERNAL-COUNT-DISPLAY
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "EXTERNAL CONTROL COUNT: "
+                   WS-EXTERNAL-COUNT-DISPLAY
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+               MOVE WS-EXTERNAL-AMOUNT TO WS-EXTERNAL-AMOUNT-DISPLAY
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "EXTERNAL CONTROL AMOUNT: "
+                   WS-EXTERNAL-AMOUNT-DISPLAY
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               IF WS-DISCREPANCY-FLAG = 'Y'
+                   STRING "DISCREPANCY: YES"
+                       DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               ELSE
+                   STRING "DISCREPANCY: NO"
+                       DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               END-IF
+               WRITE SUMMARY-REPORT-LINE
+           END-IF.
+           CLOSE SUMMARY-REPORT-FILE.
