@@ -3,29 +3,407 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "input.dat".
-           SELECT OUTPUT-FILE ASSIGN TO "output.dat".
+           SELECT INPUT-FILE ASSIGN TO "input.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO "output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "copy_file.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT DUPLICATES-FILE ASSIGN TO "duplicates.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COPY-MODE-CONTROL-FILE
+               ASSIGN TO "copy_file_control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COPY-MODE-STATUS.
+           SELECT INDEXED-OUTPUT-FILE ASSIGN TO "output.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS INDEXED-OUTPUT-KEY
+               FILE STATUS IS WS-INDEXED-STATUS.
+           SELECT INDEX-SUMMARY-FILE
+               ASSIGN TO "copy_file_index_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COPY-SUMMARY-FILE
+               ASSIGN TO "copy_file_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "run_history_audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD  INPUT-FILE.
-       01  INPUT-RECORD PIC X(256).
-       FD  OUTPUT-FILE.
-       01  OUTPUT-RECORD PIC X(256).
+       FD  INPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON INPUT-RECORD-LENGTH.
+       01  INPUT-RECORD PIC X(4096).
+       01  INPUT-RECORD-DETAIL REDEFINES INPUT-RECORD.
+           COPY "FLAT-DETAIL-RECORD.cpy".
+           05  FILLER PIC X(4085).
+       FD  OUTPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON OUTPUT-RECORD-LENGTH.
+       01  OUTPUT-RECORD PIC X(4096).
+       FD  DUPLICATES-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON DUPLICATE-LINE-LENGTH.
+       01  DUPLICATE-RECORD PIC X(4096).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COPIED-COUNT PIC 9(9).
+           05  CKPT-RECORDS-READ PIC 9(9).
+           05  CKPT-DUPLICATE-COUNT PIC 9(9).
+       FD  COPY-MODE-CONTROL-FILE.
+       01  COPY-MODE-CONTROL-LINE.
+           05  CTL-MODE-FLAG PIC X.
+           05  CTL-KEY-START PIC 9(4).
+           05  CTL-KEY-LENGTH PIC 9(4).
+           05  CTL-TRANSFORM-MODE PIC X.
+           05  CTL-CHECKPOINT-INTERVAL PIC 9(4).
+       FD  INDEXED-OUTPUT-FILE.
+       01  INDEXED-OUTPUT-RECORD.
+           05  INDEXED-OUTPUT-KEY PIC X(40).
+           05  INDEXED-OUTPUT-DATA PIC X(4096).
+       FD  INDEX-SUMMARY-FILE.
+       01  INDEX-SUMMARY-LINE PIC X(64).
+       FD  COPY-SUMMARY-FILE.
+       01  COPY-SUMMARY-LINE PIC X(64).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-LINE.
+           COPY "AUDIT-LOG-LINE.cpy".
        WORKING-STORAGE SECTION.
+       01  INPUT-RECORD-LENGTH PIC 9(4) COMP VALUE 0.
+       01  OUTPUT-RECORD-LENGTH PIC 9(4) COMP VALUE 0.
        01  EOF-FLAG PIC X VALUE 'N'.
+       01  WS-COPIED-COUNT PIC 9(9) VALUE 0.
+       01  WS-TRAILER-COUNT-DISPLAY PIC Z(8)9.
+       01  WS-INPUT-STATUS PIC XX VALUE "00".
+       01  WS-CHECKPOINT-STATUS PIC XX VALUE "00".
+       01  CHECKPOINT-INTERVAL PIC 9(4) VALUE 0100.
+       01  RECORDS-READ PIC 9(9) VALUE 0.
+       01  RESUME-TARGET PIC 9(9) VALUE 0.
+       01  RESUME-FLAG PIC X VALUE 'N'.
+       01  WS-CHECKPOINT-QUOTIENT PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-REMAINDER PIC 9(4) VALUE 0.
+       01  DUPLICATE-LINE-LENGTH PIC 9(4) COMP VALUE 0.
+       01  WS-PREVIOUS-RECORD PIC X(4096) VALUE SPACES.
+       01  WS-PREVIOUS-LENGTH PIC 9(4) COMP VALUE 0.
+       01  WS-HAS-PREVIOUS PIC X VALUE 'N'.
+       01  WS-DUPLICATE-COUNT PIC 9(9) VALUE 0.
+       01  WS-DUPLICATE-COUNT-DISPLAY PIC Z(8)9.
+       01  WS-COPY-MODE-STATUS PIC XX VALUE "00".
+       01  WS-INDEXED-STATUS PIC XX VALUE "00".
+       01  COPY-MODE-FLAG PIC X VALUE 'S'.
+       01  COPY-KEY-START PIC 9(4) VALUE 0001.
+       01  COPY-KEY-LENGTH PIC 9(4) VALUE 0020.
+       01  COPY-TRANSFORM-MODE PIC X VALUE SPACE.
+       01  WS-INDEXED-COPIED-COUNT PIC 9(9) VALUE 0.
+       01  WS-INDEXED-DUPLICATE-COUNT PIC 9(9) VALUE 0.
+       01  WS-INDEXED-COUNT-DISPLAY PIC Z(8)9.
+       01  WS-INDEXED-DUP-DISPLAY PIC Z(8)9.
+       01  WS-INPUT-CHECKSUM PIC 9(18) COMP-3 VALUE 0.
+       01  WS-OUTPUT-CHECKSUM PIC 9(18) COMP-3 VALUE 0.
+       01  WS-CHECKSUM-IDX PIC 9(4) COMP VALUE 0.
+       01  WS-CHAR-VALUE PIC 9(3) VALUE 0.
+       01  WS-AUDIT-LOG-STATUS PIC XX VALUE "00".
+       01  WS-VERIFY-EOF-FLAG PIC X VALUE 'N'.
        PROCEDURE DIVISION.
 MAIN.
+           PERFORM LOAD-COPY-MODE-CONTROL.
+           IF COPY-MODE-FLAG = 'I'
+               PERFORM INDEXED-COPY
+           ELSE
+               PERFORM SEQUENTIAL-COPY
+           END-IF.
+           PERFORM WRITE-AUDIT-LOG-ENTRY.
+           STOP RUN.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WS-AUDIT-LOG-STATUS = "00"
+               MOVE "COPY-FILE" TO AUDIT-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-RUN-TIMESTAMP
+               IF COPY-MODE-FLAG = 'I'
+                   COMPUTE AUDIT-RECORDS-PROCESSED =
+                       WS-INDEXED-COPIED-COUNT +
+                           WS-INDEXED-DUPLICATE-COUNT
+                   MOVE WS-INDEXED-COPIED-COUNT TO
+                       AUDIT-RECORDS-ACCEPTED
+                   MOVE WS-INDEXED-DUPLICATE-COUNT TO
+                       AUDIT-RECORDS-REJECTED
+               ELSE
+                   MOVE RECORDS-READ TO AUDIT-RECORDS-PROCESSED
+                   MOVE WS-COPIED-COUNT TO AUDIT-RECORDS-ACCEPTED
+                   MOVE WS-DUPLICATE-COUNT TO AUDIT-RECORDS-REJECTED
+               END-IF
+               WRITE AUDIT-LOG-LINE
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+       LOAD-COPY-MODE-CONTROL.
+           OPEN INPUT COPY-MODE-CONTROL-FILE.
+           IF WS-COPY-MODE-STATUS = "00"
+               READ COPY-MODE-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-MODE-FLAG TO COPY-MODE-FLAG
+                       IF CTL-KEY-START > 0
+                           MOVE CTL-KEY-START TO COPY-KEY-START
+                       END-IF
+                       IF CTL-KEY-LENGTH > 0
+                           MOVE CTL-KEY-LENGTH TO COPY-KEY-LENGTH
+                       END-IF
+                       MOVE CTL-TRANSFORM-MODE TO COPY-TRANSFORM-MODE
+                       IF CTL-CHECKPOINT-INTERVAL > 0
+                           MOVE CTL-CHECKPOINT-INTERVAL
+                               TO CHECKPOINT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE COPY-MODE-CONTROL-FILE
+           END-IF.
+           IF COPY-KEY-LENGTH > 40
+               MOVE 40 TO COPY-KEY-LENGTH
+           END-IF.
+           IF COPY-KEY-START > 4096
+               MOVE 4096 TO COPY-KEY-START
+           END-IF.
+           IF COPY-KEY-START + COPY-KEY-LENGTH - 1 > 4096
+               COMPUTE COPY-KEY-START = 4096 - COPY-KEY-LENGTH + 1
+           END-IF.
+
+       CHECK-INPUT-STATUS.
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "COPY-FILE: UNABLE TO OPEN INPUT FILE "
+                   "input.dat, FILE STATUS " WS-INPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       INDEXED-COPY.
            OPEN INPUT INPUT-FILE.
-           OPEN OUTPUT OUTPUT-FILE.
-           PERFORM UNTIL EOF-FLAG == 'Y'
+           PERFORM CHECK-INPUT-STATUS.
+           OPEN OUTPUT INDEXED-OUTPUT-FILE.
+           OPEN OUTPUT DUPLICATES-FILE.
+           PERFORM UNTIL EOF-FLAG = 'Y'
                READ INPUT-FILE
                    AT END
                        MOVE 'Y' TO EOF-FLAG
                    NOT AT END
-                       MOVE INPUT-RECORD TO OUTPUT-RECORD
-                       WRITE OUTPUT-RECORD
+                       MOVE SPACES TO INDEXED-OUTPUT-KEY
+                       MOVE INPUT-RECORD(COPY-KEY-START:
+                               COPY-KEY-LENGTH) TO
+                           INDEXED-OUTPUT-KEY(1:COPY-KEY-LENGTH)
+                       MOVE SPACES TO INDEXED-OUTPUT-DATA
+                       MOVE INPUT-RECORD(1:INPUT-RECORD-LENGTH) TO
+                           INDEXED-OUTPUT-DATA(1:INPUT-RECORD-LENGTH)
+                       WRITE INDEXED-OUTPUT-RECORD
+                           INVALID KEY
+                               ADD 1 TO WS-INDEXED-DUPLICATE-COUNT
+                               MOVE INPUT-RECORD TO DUPLICATE-RECORD
+                               MOVE INPUT-RECORD-LENGTH TO
+                                   DUPLICATE-LINE-LENGTH
+                               WRITE DUPLICATE-RECORD
+                               END-WRITE
+                           NOT INVALID KEY
+                               ADD 1 TO WS-INDEXED-COPIED-COUNT
+                       END-WRITE
                END-READ
            END-PERFORM.
            CLOSE INPUT-FILE.
+           CLOSE INDEXED-OUTPUT-FILE.
+           CLOSE DUPLICATES-FILE.
+           PERFORM WRITE-INDEXED-SUMMARY.
+
+       WRITE-INDEXED-SUMMARY.
+           OPEN OUTPUT INDEX-SUMMARY-FILE.
+           MOVE WS-INDEXED-COPIED-COUNT TO WS-INDEXED-COUNT-DISPLAY.
+           MOVE SPACES TO INDEX-SUMMARY-LINE.
+           STRING "RECORDS LOADED: " WS-INDEXED-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO INDEX-SUMMARY-LINE.
+           WRITE INDEX-SUMMARY-LINE.
+           MOVE WS-INDEXED-DUPLICATE-COUNT TO WS-INDEXED-DUP-DISPLAY.
+           MOVE SPACES TO INDEX-SUMMARY-LINE.
+           STRING "DUPLICATE KEYS REJECTED: " WS-INDEXED-DUP-DISPLAY
+               DELIMITED BY SIZE INTO INDEX-SUMMARY-LINE.
+           WRITE INDEX-SUMMARY-LINE.
+           CLOSE INDEX-SUMMARY-FILE.
+
+       SEQUENTIAL-COPY.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT INPUT-FILE.
+           PERFORM CHECK-INPUT-STATUS.
+           IF RESUME-FLAG = 'Y'
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND DUPLICATES-FILE
+               PERFORM SKIP-TO-RESUME-POINT
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT DUPLICATES-FILE
+           END-IF.
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO RECORDS-READ
+                       PERFORM ACCUMULATE-INPUT-CHECKSUM
+                       IF WS-HAS-PREVIOUS = 'Y'
+                               AND INPUT-RECORD-LENGTH =
+                                   WS-PREVIOUS-LENGTH
+                               AND INPUT-RECORD(1:INPUT-RECORD-LENGTH) =
+                                   WS-PREVIOUS-RECORD
+                                   (1:WS-PREVIOUS-LENGTH)
+                           ADD 1 TO WS-DUPLICATE-COUNT
+                           MOVE INPUT-RECORD TO DUPLICATE-RECORD
+                           MOVE INPUT-RECORD-LENGTH TO
+                               DUPLICATE-LINE-LENGTH
+                           WRITE DUPLICATE-RECORD
+                       ELSE
+                           MOVE INPUT-RECORD TO OUTPUT-RECORD
+                           MOVE INPUT-RECORD-LENGTH TO
+                               OUTPUT-RECORD-LENGTH
+                           PERFORM APPLY-TRANSFORM
+                           WRITE OUTPUT-RECORD
+                           ADD 1 TO WS-COPIED-COUNT
+                       END-IF
+                       MOVE INPUT-RECORD TO WS-PREVIOUS-RECORD
+                       MOVE INPUT-RECORD-LENGTH TO WS-PREVIOUS-LENGTH
+                       MOVE 'Y' TO WS-HAS-PREVIOUS
+                       DIVIDE RECORDS-READ BY CHECKPOINT-INTERVAL
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM WRITE-TRAILER-RECORD.
+           CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
-           STOP RUN.
+           CLOSE DUPLICATES-FILE.
+           PERFORM VERIFY-CHECKSUM.
+
+       APPLY-TRANSFORM.
+           EVALUATE COPY-TRANSFORM-MODE
+               WHEN 'T'
+                   PERFORM TRIM-OUTPUT-RECORD
+               WHEN 'U'
+                   MOVE FUNCTION UPPER-CASE
+                           (OUTPUT-RECORD(1:OUTPUT-RECORD-LENGTH))
+                       TO OUTPUT-RECORD(1:OUTPUT-RECORD-LENGTH)
+               WHEN 'L'
+                   MOVE FUNCTION LOWER-CASE
+                           (OUTPUT-RECORD(1:OUTPUT-RECORD-LENGTH))
+                       TO OUTPUT-RECORD(1:OUTPUT-RECORD-LENGTH)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       TRIM-OUTPUT-RECORD.
+           PERFORM UNTIL OUTPUT-RECORD-LENGTH = 1
+                   OR OUTPUT-RECORD(OUTPUT-RECORD-LENGTH:1) NOT = SPACE
+               SUBTRACT 1 FROM OUTPUT-RECORD-LENGTH
+           END-PERFORM.
+
+       ACCUMULATE-INPUT-CHECKSUM.
+           PERFORM VARYING WS-CHECKSUM-IDX FROM 1 BY 1
+                   UNTIL WS-CHECKSUM-IDX > INPUT-RECORD-LENGTH
+               COMPUTE WS-CHAR-VALUE =
+                   FUNCTION ORD(INPUT-RECORD(WS-CHECKSUM-IDX:1)) - 1
+               ADD WS-CHAR-VALUE TO WS-INPUT-CHECKSUM
+           END-PERFORM.
+
+       COMPUTE-OUTPUT-FILE-CHECKSUM.
+           MOVE 0 TO WS-OUTPUT-CHECKSUM.
+           MOVE 'N' TO WS-VERIFY-EOF-FLAG.
+           OPEN INPUT OUTPUT-FILE.
+           PERFORM UNTIL WS-VERIFY-EOF-FLAG = 'Y'
+               READ OUTPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-VERIFY-EOF-FLAG
+                   NOT AT END
+                       PERFORM VARYING WS-CHECKSUM-IDX FROM 1 BY 1
+                               UNTIL WS-CHECKSUM-IDX >
+                                   OUTPUT-RECORD-LENGTH
+                           COMPUTE WS-CHAR-VALUE =
+                               FUNCTION ORD(OUTPUT-RECORD
+                                   (WS-CHECKSUM-IDX:1)) - 1
+                           ADD WS-CHAR-VALUE TO WS-OUTPUT-CHECKSUM
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
+
+       VERIFY-CHECKSUM.
+           IF COPY-TRANSFORM-MODE = SPACE AND WS-DUPLICATE-COUNT = 0
+               PERFORM COMPUTE-OUTPUT-FILE-CHECKSUM
+               IF WS-INPUT-CHECKSUM = WS-OUTPUT-CHECKSUM
+                   DISPLAY "COPY CHECKSUM VERIFIED"
+               ELSE
+                   DISPLAY "COPY CHECKSUM MISMATCH - OUTPUT MAY BE "
+                       "CORRUPT"
+               END-IF
+           ELSE
+               IF WS-COPIED-COUNT + WS-DUPLICATE-COUNT = RECORDS-READ
+                   DISPLAY "COPY RECORD COUNT VERIFIED"
+               ELSE
+                   DISPLAY "COPY RECORD COUNT MISMATCH"
+               END-IF
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-COPIED-COUNT TO WS-COPIED-COUNT
+                       MOVE CKPT-RECORDS-READ TO RESUME-TARGET
+                       MOVE CKPT-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT
+                       MOVE 'Y' TO RESUME-FLAG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-TO-RESUME-POINT.
+           PERFORM UNTIL RECORDS-READ >= RESUME-TARGET
+                   OR EOF-FLAG = 'Y'
+               READ INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO RECORDS-READ
+                       MOVE INPUT-RECORD TO WS-PREVIOUS-RECORD
+                       MOVE INPUT-RECORD-LENGTH TO WS-PREVIOUS-LENGTH
+                       MOVE 'Y' TO WS-HAS-PREVIOUS
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-COPIED-COUNT TO CKPT-COPIED-COUNT.
+           MOVE RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE WS-DUPLICATE-COUNT TO CKPT-DUPLICATE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-TRAILER-RECORD.
+           MOVE WS-COPIED-COUNT TO WS-TRAILER-COUNT-DISPLAY.
+           MOVE WS-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT-DISPLAY.
+           OPEN OUTPUT COPY-SUMMARY-FILE.
+           MOVE SPACES TO COPY-SUMMARY-LINE.
+           STRING "TRAILER RECORD COUNT " WS-TRAILER-COUNT-DISPLAY
+               " DUPLICATE COUNT " WS-DUPLICATE-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO COPY-SUMMARY-LINE.
+           WRITE COPY-SUMMARY-LINE.
+           CLOSE COPY-SUMMARY-FILE.
+           PERFORM CLEAR-CHECKPOINT.
