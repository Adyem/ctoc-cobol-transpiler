@@ -3,21 +3,34 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 STATUS-FLAG PIC X VALUE 'Y'.
+       77 OPERATION-CODE PIC X VALUE 'Y'.
+       LINKAGE SECTION.
+       01 LNK-OPERATION-CODE PIC X.
 *> header note before first paragraph
 *> secondary description for entry point
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING BY REFERENCE LNK-OPERATION-CODE.
 MAIN.
        *> comment before assignment
-       MOVE 'N' TO STATUS-FLAG. *> inline comment for assignment
-       IF STATUS-FLAG = 'N'
-           *> comment inside IF
-           DISPLAY STATUS-FLAG
-       END-IF
+       MOVE LNK-OPERATION-CODE TO OPERATION-CODE. *> inline comment for assignment
+       EVALUATE OPERATION-CODE
+           WHEN 'N'
+               *> comment inside the former IF branch
+               DISPLAY OPERATION-CODE
+               PERFORM NEXT-PARAGRAPH
+           WHEN 'A'
+               PERFORM ALTERNATE-PARAGRAPH
+           WHEN OTHER
+               PERFORM DEFAULT-PARAGRAPH
+       END-EVALUATE
        *> trailing note prior to next paragraph
        STOP RUN.
 NEXT-PARAGRAPH.
        *> comment nested within next paragraph
-       DISPLAY STATUS-FLAG.
-       STOP RUN.
+       DISPLAY OPERATION-CODE.
+ALTERNATE-PARAGRAPH.
+       *> comment nested within alternate paragraph
+       DISPLAY "ALTERNATE PATH".
+DEFAULT-PARAGRAPH.
+       *> comment nested within default paragraph
+       DISPLAY "DEFAULT PATH".
        END PROGRAM REVERSE-COMMENT-PARAS.
