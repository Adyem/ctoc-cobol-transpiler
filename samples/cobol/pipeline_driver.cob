@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIPELINE-DRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAGE-SOURCE-FILE ASSIGN TO "target.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAGE-SOURCE-STATUS.
+           SELECT STAGE-TARGET-FILE ASSIGN TO "records.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAGE-TARGET-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STAGE-SOURCE-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON WS-STAGE-SOURCE-LENGTH.
+       01  STAGE-SOURCE-LINE PIC X(4096).
+       FD  STAGE-TARGET-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON WS-STAGE-TARGET-LENGTH.
+       01  STAGE-TARGET-LINE PIC X(4096).
+       WORKING-STORAGE SECTION.
+       01  WS-STAGE-SOURCE-LENGTH PIC 9(4) COMP VALUE 0.
+       01  WS-STAGE-TARGET-LENGTH PIC 9(4) COMP VALUE 0.
+       01  WS-STAGE-SOURCE-STATUS PIC XX VALUE "00".
+       01  WS-STAGE-TARGET-STATUS PIC XX VALUE "00".
+       01  WS-STAGE-EOF PIC X VALUE 'N'.
+       01  WS-FILTER-COMMAND PIC X(80) VALUE "./filter_prefix".
+       01  WS-SUMMARY-COMMAND PIC X(80) VALUE "./record_summary".
+       01  WS-STEP-RETURN-CODE PIC S9(9) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL "SYSTEM" USING WS-FILTER-COMMAND
+               RETURNING WS-STEP-RETURN-CODE
+           END-CALL.
+           IF WS-STEP-RETURN-CODE NOT = 0
+               DISPLAY "PIPELINE-DRIVER: FILTER-PREFIX STEP FAILED, "
+                   "RETURN CODE " WS-STEP-RETURN-CODE
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM STAGE-FILTER-OUTPUT.
+           CALL "SYSTEM" USING WS-SUMMARY-COMMAND
+               RETURNING WS-STEP-RETURN-CODE
+           END-CALL.
+           IF WS-STEP-RETURN-CODE NOT = 0
+               DISPLAY "PIPELINE-DRIVER: RECORD-SUMMARY STEP FAILED, "
+                   "RETURN CODE " WS-STEP-RETURN-CODE
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           STOP RUN.
+
+       STAGE-FILTER-OUTPUT.
+           OPEN INPUT STAGE-SOURCE-FILE.
+           IF WS-STAGE-SOURCE-STATUS NOT = "00"
+               DISPLAY "PIPELINE-DRIVER: UNABLE TO OPEN FILTER-PREFIX "
+                   "OUTPUT FILE target.dat, FILE STATUS "
+                   WS-STAGE-SOURCE-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT STAGE-TARGET-FILE.
+           IF WS-STAGE-TARGET-STATUS NOT = "00"
+               DISPLAY "PIPELINE-DRIVER: UNABLE TO OPEN RECORD-SUMMARY "
+                   "INPUT FILE records.dat, FILE STATUS "
+                   WS-STAGE-TARGET-STATUS
+               CLOSE STAGE-SOURCE-FILE
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-STAGE-EOF = 'Y'
+               READ STAGE-SOURCE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-STAGE-EOF
+                   NOT AT END
+                       MOVE STAGE-SOURCE-LINE TO STAGE-TARGET-LINE
+                       MOVE WS-STAGE-SOURCE-LENGTH TO
+                           WS-STAGE-TARGET-LENGTH
+                       WRITE STAGE-TARGET-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE STAGE-SOURCE-FILE.
+           CLOSE STAGE-TARGET-FILE.
